@@ -9,9 +9,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FIC-A-TRIER
-               ASSIGN TO "C:\Users\Cobol\BubblesortATrier.txt".
+               ASSIGN TO WS-FIC-A-TRIER-PATH.
            SELECT FIC-TRIE
-               ASSIGN TO "C:\Users\Cobol\BubblesortTrie.txt".
+               ASSIGN TO WS-FIC-TRIE-PATH.
+           SELECT CHECKPOINT-FIC
+               ASSIGN TO WS-CHECKPOINT-PATH
+               FILE STATUS IS CHECKPOINT-STATUT.
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-A-TRIER.
@@ -24,6 +27,13 @@
            05 ID-EMPL-TRI PIC 9(2).
            05 NOM-EMPL-TRI PIC X(10).
 
+       FD  CHECKPOINT-FIC.
+       01  ENREG-CHECKPOINT.
+           05 CKPT-PASSAGES PIC 999.
+           05 CKPT-SENS PIC 9.
+           05 CKPT-TERMINE PIC 9.
+           05 CKPT-SENS-TRI PIC X.
+
        WORKING-STORAGE SECTION.
        01  ENREG-TMP.
            05 ID-EMPL-TMP PIC 9(2).
@@ -34,6 +44,27 @@
        77  SORT-OK PIC 9 VALUE 0.
        77  EOF  PIC 9 VALUE 0.
        77  SENS-LECTURE PIC 9 VALUE 0.
+       77  SENS-TRI PIC X VALUE "A".
+           88 SENS-TRI-ASC VALUE "A".
+           88 SENS-TRI-DESC VALUE "D".
+       77  LIMITE-PASSAGES-ATTEINTE PIC 9 VALUE 0.
+       77  CPT-ENREG-PASSAGE PIC 999 VALUE 0.
+       77  NUM-PASSAGE-ECRAN PIC 999.
+       77  WS-FIC-A-TRIER-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\BubblesortATrier.txt".
+       77  WS-FIC-TRIE-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\BubblesortTrie.txt".
+       77  WS-CHECKPOINT-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\BubblesortCheckpoint.txt".
+       77  CHECKPOINT-STATUT PIC XX.
+       77  WS-DATE-GEN PIC 9(6).
+       77  WS-LONGUEUR-PATH PIC 99 VALUE 0.
+       77  WS-LONGUEUR-BASE PIC 99.
+       77  WS-FIC-TRIE-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-FICHIER-VIDE PIC 9 VALUE 0.
+       77  WS-FIC-TRIE-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-SAUVEGARDE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-SAUVEGARDE-STATUT PIC 9(9) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -42,7 +73,93 @@
            PERFORM PROCEDURE-BOUCLE2 UNTIL SORT-OK = 1
            PERFORM FIN
            STOP RUN.
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement FIC_A_TRIER_PATH
+      * et FIC_TRIE_PATH, sans recompilation.
        INIT.
+           ACCEPT WS-FIC-A-TRIER-PATH FROM ENVIRONMENT
+               "FIC_A_TRIER_PATH"
+           IF WS-FIC-A-TRIER-PATH = SPACES
+               MOVE "C:\Users\Cobol\BubblesortATrier.txt"
+                   TO WS-FIC-A-TRIER-PATH
+           END-IF
+           ACCEPT WS-FIC-TRIE-PATH FROM ENVIRONMENT "FIC_TRIE_PATH"
+           IF WS-FIC-TRIE-PATH = SPACES
+               MOVE "C:\Users\Cobol\BubblesortTrie.txt"
+                   TO WS-FIC-TRIE-PATH
+           END-IF
+           ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT
+               "CHECKPOINT_PATH"
+           IF WS-CHECKPOINT-PATH = SPACES
+               MOVE "C:\Users\Cobol\BubblesortCheckpoint.txt"
+                   TO WS-CHECKPOINT-PATH
+           END-IF
+           DISPLAY "Trier ID-EMPL croissant (A) ou decroissant (D) - "
+               "defaut A : "
+           ACCEPT SENS-TRI
+           IF NOT SENS-TRI-DESC
+               THEN
+               MOVE "A" TO SENS-TRI
+           END-IF
+           ACCEPT WS-DATE-GEN FROM DATE
+           PERFORM HORODATE-FIC-TRIE
+           PERFORM SAUVEGARDE-FIC-TRIE
+           PERFORM LECTURE-CHECKPOINT.
+
+      * Le fichier trie est generationne : on insere la date du jour
+      * (AAMMJJ) avant l'extension, pour garder un historique de
+      * plusieurs jours au lieu d'ecraser le resultat de la veille.
+       HORODATE-FIC-TRIE.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-FIC-TRIE-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-FIC-TRIE-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-FIC-TRIE-STAMPE
+           END-STRING
+           MOVE WS-FIC-TRIE-STAMPE TO WS-FIC-TRIE-PATH.
+
+      * Si un fichier trie du meme jour existe deja (second lancement
+      * dans la journee), on le sauvegarde en .bak avant de l'ecraser,
+      * comme dans EXO-VI-C-V4.
+       SAUVEGARDE-FIC-TRIE.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-FIC-TRIE-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-FIC-TRIE-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-FIC-TRIE-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-FIC-TRIE-PATH
+                   WS-FIC-TRIE-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
+      * Si une reprise valide est trouvee (passage inacheve lors
+      * d'une execution precedente), le tri repart de ce point au
+      * lieu de reprendre depuis le debut.
+       LECTURE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FIC
+           IF CHECKPOINT-STATUT = "00"
+               THEN
+               READ CHECKPOINT-FIC
+               END-READ
+               IF CHECKPOINT-STATUT = "00" AND CKPT-TERMINE = 0
+                   THEN
+                   MOVE CKPT-PASSAGES TO CPT-PASSAGES
+                   MOVE CKPT-SENS TO SENS-LECTURE
+                   MOVE CKPT-SENS-TRI TO SENS-TRI
+                   DISPLAY "Reprise sur checkpoint - passage "
+                       CPT-PASSAGES " sens " SENS-LECTURE
+               END-IF
+               CLOSE CHECKPOINT-FIC
+           END-IF.
 
        PROCEDURE-BOUCLE2.
            PERFORM INIT-BOUCLE2
@@ -53,14 +170,21 @@
            MOVE 1 TO SORT-OK.
            MOVE 0 TO CPT-PASS-TMP
            MOVE 0 TO EOF
+           MOVE 0 TO CPT-ENREG-PASSAGE
 
            PERFORM OUVERTURE
            PERFORM LECTURE-INIT
-           DISPLAY ID-EMPL "init 0 actuel " ID-EMPL-TMP  "tmp "
-           DISPLAY ID-EMPL-TRI "init 1 actuel " ID-EMPL-TMP  "tmp "
-           MOVE ID-EMPL-TMP TO OLD-ID
-
-           PERFORM LECTURE.
+      *    Fichier a trier vide : rien a lire des la premiere passe,
+      *    on n'ecrit donc aucun enregistrement (sinon ECRITURE-FINALE
+      *    ecrirait une ligne avec des zones de travail jamais
+      *    alimentees).
+           IF EOF = 1 AND CPT-PASSAGES = 0
+               THEN
+               MOVE 1 TO WS-FICHIER-VIDE
+           ELSE
+               MOVE ID-EMPL-TMP TO OLD-ID
+               PERFORM LECTURE
+           END-IF.
 
        OUVERTURE.
            IF SENS-LECTURE = 0
@@ -101,7 +225,8 @@
        ECRITURE.
            IF SENS-LECTURE = 0
                THEN
-                   IF ID-EMPL-TMP < ID-EMPL
+                   IF (SENS-TRI-ASC AND ID-EMPL-TMP < ID-EMPL)
+                       OR (SENS-TRI-DESC AND ID-EMPL-TMP > ID-EMPL)
                        THEN
                        MOVE ID-EMPL-TMP TO ID-EMPL-TRI
                        MOVE NOM-EMPL-TMP TO NOM-EMPL-TRI
@@ -113,7 +238,8 @@
                    ELSE
                        MOVE ID-EMPL TO ID-EMPL-TRI
                        MOVE NOM-EMPL TO NOM-EMPL-TRI
-                       IF OLD-ID > ID-EMPL-TRI
+                       IF (SENS-TRI-ASC AND OLD-ID > ID-EMPL-TRI)
+                           OR (SENS-TRI-DESC AND OLD-ID < ID-EMPL-TRI)
                            THEN MOVE 0 TO SORT-OK
                        END-IF
                        WRITE ENREG-TRI
@@ -122,7 +248,8 @@
                        MOVE ID-EMPL-TRI TO OLD-ID
                    END-IF
            ELSE
-                   IF ID-EMPL-TMP < ID-EMPL-TRI
+                   IF (SENS-TRI-ASC AND ID-EMPL-TMP < ID-EMPL-TRI)
+                       OR (SENS-TRI-DESC AND ID-EMPL-TMP > ID-EMPL-TRI)
                        THEN
                        MOVE ID-EMPL-TMP TO ID-EMPL
                        MOVE NOM-EMPL-TMP TO NOM-EMPL
@@ -134,7 +261,8 @@
                    ELSE
                        MOVE ID-EMPL-TRI TO ID-EMPL
                        MOVE NOM-EMPL-TRI TO NOM-EMPL
-                       IF OLD-ID > ID-EMPL
+                       IF (SENS-TRI-ASC AND OLD-ID > ID-EMPL)
+                           OR (SENS-TRI-DESC AND OLD-ID < ID-EMPL)
                            THEN MOVE 0 TO SORT-OK
                        END-IF
                        WRITE ENREG-EMPL
@@ -145,27 +273,27 @@
            END-IF.
 
        TRAIT.
+           ADD 1 TO CPT-ENREG-PASSAGE
            IF SENS-LECTURE = 0
                THEN
-                   IF ID-EMPL-TMP < ID-EMPL
+                   IF (SENS-TRI-ASC AND ID-EMPL-TMP < ID-EMPL)
+                       OR (SENS-TRI-DESC AND ID-EMPL-TMP > ID-EMPL)
                        THEN
                        PERFORM ECRITURE
                    ELSE
                        PERFORM ECRITURE
                        ADD 1 TO CPT-PASS-TMP
                    END-IF
-                   DISPLAY ID-EMPL "0actuel " ID-EMPL-TMP  "tmp "
-                   DISPLAY ID-EMPL-TRI "1actuel " ID-EMPL-TMP  "tmp "
                    PERFORM LECTURE
            ELSE
-                   IF ID-EMPL-TMP < ID-EMPL-TRI
+                   IF (SENS-TRI-ASC AND ID-EMPL-TMP < ID-EMPL-TRI)
+                       OR (SENS-TRI-DESC AND ID-EMPL-TMP > ID-EMPL-TRI)
                        THEN
                        PERFORM ECRITURE
                    ELSE
                        PERFORM ECRITURE
                        ADD 1 TO CPT-PASS-TMP
                    END-IF
-                   DISPLAY ID-EMPL-TRI "actuel 0 " ID-EMPL-TMP  "tmp "
                    PERFORM LECTURE
            END-IF.
 
@@ -184,29 +312,68 @@
            END-IF.
 
        FIN-BOUCLE2.
-           PERFORM ECRITURE-FINALE
-           ADD 1 TO CPT-PASSAGES
-           DISPLAY ID-EMPL "dernier0 - actuel " ID-EMPL-TMP  "tmp ".
-           DISPLAY ID-EMPL-TRI "dernier1 - actuel " ID-EMPL-TMP  "tmp ".
-           DISPLAY " Nb passages : "CPT-PASSAGES
-
-           CLOSE FIC-A-TRIER FIC-TRIE
-      *    Pour eviter les boucles infinies en cas de panne
-           IF CPT-PASSAGES >20
+           IF WS-FICHIER-VIDE = 1
                THEN
                MOVE 1 TO SORT-OK
-           END-IF
-
-           IF SENS-LECTURE = 0
-               THEN
-               MOVE 1 TO SENS-LECTURE
+               CLOSE FIC-A-TRIER FIC-TRIE
            ELSE
-               MOVE 0 TO SENS-LECTURE
-           END-IF
-           DISPLAY " sense lecture : "SENS-LECTURE
-           DISPLAY " CPT-PASS-TMP : "CPT-PASS-TMP
-           DISPLAY " Sort Ok : "SORT-OK.
+               PERFORM ECRITURE-FINALE
+               ADD 1 TO CPT-PASSAGES
+               COMPUTE NUM-PASSAGE-ECRAN = CPT-PASSAGES
+               DISPLAY "Passage " NUM-PASSAGE-ECRAN " termine - "
+                   CPT-ENREG-PASSAGE " enregistrements traites"
+               DISPLAY ID-EMPL "dernier0 - actuel " ID-EMPL-TMP  "tmp "
+               DISPLAY ID-EMPL-TRI "dernier1 - actuel " ID-EMPL-TMP
+                   "tmp "
+               DISPLAY " Nb passages : "CPT-PASSAGES
+
+               CLOSE FIC-A-TRIER FIC-TRIE
+      *        Pour eviter les boucles infinies en cas de panne
+               IF CPT-PASSAGES >20
+                   THEN
+                   MOVE 1 TO SORT-OK
+                   MOVE 1 TO LIMITE-PASSAGES-ATTEINTE
+               END-IF
+
+               IF SENS-LECTURE = 0
+                   THEN
+                   MOVE 1 TO SENS-LECTURE
+               ELSE
+                   MOVE 0 TO SENS-LECTURE
+               END-IF
+               DISPLAY " sense lecture : "SENS-LECTURE
+               DISPLAY " CPT-PASS-TMP : "CPT-PASS-TMP
+               DISPLAY " Sort Ok : "SORT-OK
+           END-IF.
+           PERFORM ECRIT-CHECKPOINT.
+
+       ECRIT-CHECKPOINT.
+           MOVE CPT-PASSAGES TO CKPT-PASSAGES
+           MOVE SENS-LECTURE TO CKPT-SENS
+           MOVE SORT-OK TO CKPT-TERMINE
+           MOVE SENS-TRI TO CKPT-SENS-TRI
+           OPEN OUTPUT CHECKPOINT-FIC
+           WRITE ENREG-CHECKPOINT
+           END-WRITE
+           CLOSE CHECKPOINT-FIC.
+
        FIN.
            DISPLAY " Nb passages final : "CPT-PASSAGES.
+           IF WS-FICHIER-VIDE = 1
+               THEN
+               DISPLAY "ATTENTION: fichier a trier vide - "
+                   "aucun enregistrement traite"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF LIMITE-PASSAGES-ATTEINTE = 1
+                   THEN
+                   DISPLAY
+                       "ATTENTION: arret sur limite de 20 passages - "
+                       "tri non garanti termine"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
 
        END PROGRAM BUBBLESORT-V3.
