@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: PAOLO PIGNOTTI
+      * Date: 09/08/2026
+      * Objectif : editer un rapport pagine du fichier client
+      * dedoublonne/renumerote ClientsOUTV4-2.txt (sortie de
+      * EXO-VI-C-V4), avec entete et numero de page toutes les
+      * MAX-LIGNES-PAGE lignes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO-VI-C-RAPPORT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-OUT-FIC2
+               ASSIGN TO WS-CLI-OUT-FIC2-PATH.
+           SELECT RAPPORT-FIC
+               ASSIGN TO WS-RAPPORT-PATH.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLI-OUT-FIC2.
+       01  ENREG-CLI-OUT2.
+           05 IDCLI-OUT2 PIC 9(5).
+           05 NOMCLI-OUT2 PIC X(5).
+           05 PNMCLI-OUT2 PIC X(5).
+           05 FILLER PIC X(26).
+      *
+       FD  RAPPORT-FIC.
+       01  ENREG-RAPPORT PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       77  EOF PIC 9 VALUE 0.
+       77  CPT-LIGNES PIC 99 VALUE 0.
+       77  MAX-LIGNES-PAGE PIC 99 VALUE 20.
+       77  NUM-PAGE PIC 99 VALUE 0.
+       77  NUM-PAGE-ECRAN PIC Z9.
+       77  CPT-ENREG PIC 999 VALUE 0.
+       77  WS-CLI-OUT-FIC2-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4-2.txt".
+       77  WS-RAPPORT-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsRapport.txt".
+      *
+       01  LIGNE-ENTETE-1 PIC X(40)
+           VALUE "LISTE DES CLIENTS".
+       01  LIGNE-ENTETE-2.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 LIGNE-ENTETE-2-PAGE PIC Z9.
+           05 FILLER PIC X(32) VALUE SPACES.
+       01  LIGNE-ENTETE-3 PIC X(40)
+           VALUE "ID NOM   PRENOM".
+       01  LIGNE-DETAIL.
+           05 LIGNE-DETAIL-ID PIC ZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 LIGNE-DETAIL-NOM PIC X(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 LIGNE-DETAIL-PNM PIC X(5).
+           05 FILLER PIC X(22) VALUE SPACES.
+       01  LIGNE-TOTAL.
+           05 FILLER PIC X(17) VALUE "TOTAL CLIENTS : ".
+           05 LIGNE-TOTAL-CPT PIC ZZZ9.
+           05 FILLER PIC X(19) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAIT UNTIL EOF = 1
+           PERFORM FIN
+           STOP RUN.
+
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLI_OUT_FIC2_PATH
+      * et RAPPORT_PATH, sans recompilation.
+       INIT.
+           ACCEPT WS-CLI-OUT-FIC2-PATH FROM ENVIRONMENT
+               "CLI_OUT_FIC2_PATH"
+           IF WS-CLI-OUT-FIC2-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4-2.txt"
+                   TO WS-CLI-OUT-FIC2-PATH
+           END-IF
+           ACCEPT WS-RAPPORT-PATH FROM ENVIRONMENT "RAPPORT_PATH"
+           IF WS-RAPPORT-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsRapport.txt"
+                   TO WS-RAPPORT-PATH
+           END-IF
+           OPEN INPUT CLI-OUT-FIC2
+           OPEN OUTPUT RAPPORT-FIC
+           READ CLI-OUT-FIC2
+               AT END MOVE 1 TO EOF
+           END-READ.
+
+      * IDCLI-OUT2 IS NUMERIC ecarte l'enregistrement de controle "TR"
+      * (voir ECRIT-TRAILER dans EXO-VI-C-V4) qui termine
+      * ClientsOUTV4-2.txt.
+       TRAIT.
+           IF IDCLI-OUT2 IS NUMERIC
+               THEN
+               IF CPT-LIGNES = 0
+                   THEN
+                   PERFORM ECRIT-ENTETE
+               END-IF
+
+               MOVE IDCLI-OUT2 TO LIGNE-DETAIL-ID
+               MOVE NOMCLI-OUT2 TO LIGNE-DETAIL-NOM
+               MOVE PNMCLI-OUT2 TO LIGNE-DETAIL-PNM
+               WRITE ENREG-RAPPORT FROM LIGNE-DETAIL
+               END-WRITE
+               ADD 1 TO CPT-LIGNES
+               ADD 1 TO CPT-ENREG
+
+               IF CPT-LIGNES >= MAX-LIGNES-PAGE
+                   THEN
+                   MOVE 0 TO CPT-LIGNES
+               END-IF
+           END-IF
+
+           READ CLI-OUT-FIC2
+               AT END MOVE 1 TO EOF
+           END-READ.
+
+       ECRIT-ENTETE.
+           ADD 1 TO NUM-PAGE
+           MOVE NUM-PAGE TO LIGNE-ENTETE-2-PAGE
+           IF NUM-PAGE > 1
+               THEN
+               WRITE ENREG-RAPPORT FROM SPACES
+               END-WRITE
+           END-IF
+           WRITE ENREG-RAPPORT FROM LIGNE-ENTETE-1
+           END-WRITE
+           WRITE ENREG-RAPPORT FROM LIGNE-ENTETE-2
+           END-WRITE
+           WRITE ENREG-RAPPORT FROM LIGNE-ENTETE-3
+           END-WRITE.
+
+      * Enregistrement de controle en fin de rapport, comme sur les
+      * autres listings clients issus de cette chaine (voir
+      * ECRIT-TRAILER dans EXO-VI-C-Vx/EXO-FICHIER-SORT), pour qu'un
+      * lecteur aval verifie le compte sans avoir a relire la console.
+       FIN.
+           MOVE NUM-PAGE TO NUM-PAGE-ECRAN
+           MOVE CPT-ENREG TO LIGNE-TOTAL-CPT
+           WRITE ENREG-RAPPORT FROM LIGNE-TOTAL
+           END-WRITE
+           DISPLAY "Enregistrements edites : " CPT-ENREG.
+           DISPLAY "Pages editees          : " NUM-PAGE-ECRAN.
+           CLOSE CLI-OUT-FIC2 RAPPORT-FIC.
+
+       END PROGRAM EXO-VI-C-RAPPORT.
