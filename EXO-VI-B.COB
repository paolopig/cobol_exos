@@ -9,11 +9,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT NOMFIC
-               ASSIGN TO "C:\Users\Cobol\Noms.txt".
+               ASSIGN TO WS-NOMFIC-PATH.
            SELECT PRENOMFIC
-               ASSIGN TO "C:\Users\Cobol\Prenoms.txt".
+               ASSIGN TO WS-PRENOMFIC-PATH.
            SELECT NOMPRENOM
-               ASSIGN TO "C:\Users\Cobol\NomsPrenoms.txt".
+               ASSIGN TO WS-NOMPRENOM-PATH.
+           SELECT EXCFIC
+               ASSIGN TO WS-EXCFIC-PATH.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +35,19 @@
            05 NOM PIC X(5).
            05 PNM PIC X(5).
 
+      * Un enregistrement par NOCLI orphelin (present d'un cote, absent
+      * de l'autre), pour pouvoir relancer un suivi sur le client
+      * exact sans avoir qu'un simple compteur.
+       FD  EXCFIC.
+       01  ENREG-EXC.
+           05 EXC-NOCLI PIC 9(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-TYPE PIC X.
+               88 EXC-NOM-SANS-PNM VALUE "N".
+               88 EXC-PNM-SANS-NOM VALUE "P".
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-LIBELLE PIC X(5).
+
        WORKING-STORAGE SECTION.
        77  EOFNOM  PIC 9 VALUE 0.
        77  EOFPNM  PIC 9 VALUE 0.
@@ -42,16 +57,120 @@
        77  CPTNOMPNM PIC 99.
        77  CPTNOMSANSPNM PIC 99.
        77  CPTPNMSANSNOM PIC 99.
+       77  EOFVERIF PIC 9 VALUE 0.
+       77  PREV-NOCLI-VERIF PIC 9(2) VALUE 0.
+       77  ERREUR-TRI PIC 9 VALUE 0.
+       77  WS-NOMFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\Noms.txt".
+       77  WS-PRENOMFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\Prenoms.txt".
+       77  WS-NOMPRENOM-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\NomsPrenoms.txt".
+       77  WS-EXCFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\NomsPrenomsExceptions.txt".
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LIT-CHEMINS-FIC
+           PERFORM VERIFICATION
+           IF ERREUR-TRI = 1
+               THEN
+               DISPLAY "Traitement annule."
+               STOP RUN
+           END-IF
            PERFORM INIT
            PERFORM TRAIT UNTIL EOFNOM = 1
            PERFORM FIN
            STOP RUN.
+
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement NOMFIC_PATH,
+      * PRENOMFIC_PATH et NOMPRENOM_PATH, sans recompilation.
+       LIT-CHEMINS-FIC.
+           ACCEPT WS-NOMFIC-PATH FROM ENVIRONMENT "NOMFIC_PATH"
+           IF WS-NOMFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\Noms.txt" TO WS-NOMFIC-PATH
+           END-IF
+           ACCEPT WS-PRENOMFIC-PATH FROM ENVIRONMENT "PRENOMFIC_PATH"
+           IF WS-PRENOMFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\Prenoms.txt" TO WS-PRENOMFIC-PATH
+           END-IF
+           ACCEPT WS-NOMPRENOM-PATH FROM ENVIRONMENT "NOMPRENOM_PATH"
+           IF WS-NOMPRENOM-PATH = SPACES
+               MOVE "C:\Users\Cobol\NomsPrenoms.txt"
+                   TO WS-NOMPRENOM-PATH
+           END-IF
+           ACCEPT WS-EXCFIC-PATH FROM ENVIRONMENT "NOMPRENOM_EXC_PATH"
+           IF WS-EXCFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\NomsPrenomsExceptions.txt"
+                   TO WS-EXCFIC-PATH
+           END-IF.
+
+      * Controle prealable : Noms.txt et Prenoms.txt doivent etre
+      * tous deux tries en ordre croissant de NOCLI, faute de quoi
+      * la fusion sequentielle ci-dessous produit des compteurs faux.
+       VERIFICATION.
+           PERFORM VERIF-NOM
+           PERFORM VERIF-PNM.
+
+       VERIF-NOM.
+           MOVE 0 TO EOFVERIF
+           MOVE 0 TO PREV-NOCLI-VERIF
+           OPEN INPUT NOMFIC
+           PERFORM VERIF-NOM-LECTURE UNTIL EOFVERIF = 1
+           CLOSE NOMFIC.
+       VERIF-NOM-LECTURE.
+           READ NOMFIC
+               AT END MOVE 1 TO EOFVERIF
+           END-READ
+           IF EOFVERIF = 0
+               THEN
+               IF NOCLI OF ENREG-NOM IS NOT NUMERIC
+                   THEN
+                   DISPLAY "ERREUR: NOCLI non numerique dans Noms.txt"
+                   MOVE 1 TO ERREUR-TRI
+               ELSE
+                   IF NOCLI OF ENREG-NOM < PREV-NOCLI-VERIF
+                       THEN
+                       DISPLAY
+                           "ERREUR: Noms.txt n'est pas trie sur NOCLI"
+                       MOVE 1 TO ERREUR-TRI
+                   END-IF
+                   MOVE NOCLI OF ENREG-NOM TO PREV-NOCLI-VERIF
+               END-IF
+           END-IF.
+
+       VERIF-PNM.
+           MOVE 0 TO EOFVERIF
+           MOVE 0 TO PREV-NOCLI-VERIF
+           OPEN INPUT PRENOMFIC
+           PERFORM VERIF-PNM-LECTURE UNTIL EOFVERIF = 1
+           CLOSE PRENOMFIC.
+       VERIF-PNM-LECTURE.
+           READ PRENOMFIC
+               AT END MOVE 1 TO EOFVERIF
+           END-READ
+           IF EOFVERIF = 0
+               THEN
+               IF NOCLI OF ENREG-PNM IS NOT NUMERIC
+                   THEN
+                   DISPLAY "ERREUR: NOCLI non numerique dans"
+                       " Prenoms.txt"
+                   MOVE 1 TO ERREUR-TRI
+               ELSE
+                   IF NOCLI OF ENREG-PNM < PREV-NOCLI-VERIF
+                       THEN
+                       DISPLAY "ERREUR: Prenoms.txt n'est pas"
+                           " trie/NOCLI"
+                       MOVE 1 TO ERREUR-TRI
+                   END-IF
+                   MOVE NOCLI OF ENREG-PNM TO PREV-NOCLI-VERIF
+               END-IF
+           END-IF.
+
        INIT.
-           OPEN INPUT NOMFIC PRENOMFIC OUTPUT NOMPRENOM
+           OPEN INPUT NOMFIC PRENOMFIC OUTPUT NOMPRENOM EXCFIC
            READ NOMFIC
                AT END
                    MOVE 1 TO EOFNOM
@@ -85,6 +204,11 @@
                    END-READ
                WHEN < NOCLI OF ENREG-PNM
                    ADD 1 TO CPTNOMSANSPNM
+                   MOVE NOCLI OF ENREG-NOM TO EXC-NOCLI
+                   MOVE "N" TO EXC-TYPE
+                   MOVE NOM OF ENREG-NOM TO EXC-LIBELLE
+                   WRITE ENREG-EXC
+                   END-WRITE
                    READ NOMFIC
                        AT END
                            MOVE 1 TO EOFNOM
@@ -92,6 +216,11 @@
                    END-READ
                WHEN > NOCLI OF ENREG-PNM
                     ADD 1 TO CPTPNMSANSNOM
+                    MOVE NOCLI OF ENREG-PNM TO EXC-NOCLI
+                    MOVE "P" TO EXC-TYPE
+                    MOVE PNM OF ENREG-PNM TO EXC-LIBELLE
+                    WRITE ENREG-EXC
+                    END-WRITE
                        READ PRENOMFIC
                            AT END
                                MOVE 1 TO EOFPNM
@@ -100,7 +229,7 @@
                END-EVALUATE.
 
        FIN.
-           CLOSE NOMFIC PRENOMFIC NOMPRENOM
+           CLOSE NOMFIC PRENOMFIC NOMPRENOM EXCFIC
            DISPLAY "Nb enregs : " CPTNOMPNM
            DISPLAY "Nb Noms orphelins : " CPTNOMSANSPNM
            DISPLAY "Nb Prenoms orphelins : " CPTPNMSANSNOM.
