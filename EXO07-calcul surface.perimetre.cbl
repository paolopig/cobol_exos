@@ -2,21 +2,95 @@
        PROGRAM-ID. EXO07.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAYON-FIC
+               ASSIGN TO "C:\Users\Cobol\RayonsIN.txt".
+           SELECT RAYON-OUT-FIC
+               ASSIGN TO "C:\Users\Cobol\RayonsOUT.txt".
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  RAYON-FIC.
+       01  ENREG-RAYON.
+           05 R-IN PIC 9(3)V99.
+      *
+       FD  RAYON-OUT-FIC.
+       01  ENREG-RAYON-OUT.
+           05 R-OUT PIC 9(3)V99.
+           05 SURFACE-OUT PIC 9(3)V99.
+           05 PERIMETRE-OUT PIC 9(3)V99.
+           05 ERR-OUT PIC X VALUE SPACE.
       *
        WORKING-STORAGE SECTION.
        01  R PIC 9(3)V99.
        01  SURFACE PIC 9(3)V99.
        01  PERIMETRE PIC 9(3)V99.
        01  PI PIC 9(1)V99 VALUE 3.14.
+       77  MODE-EXEC PIC X VALUE "C".
+       77  EOF-RAYON PIC 9 VALUE 0.
       *
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Mode C-Console (une saisie) ou F-Fichier (lot): "
+           ACCEPT MODE-EXEC
+           EVALUATE MODE-EXEC
+               WHEN "F"
+                   PERFORM TRAITEMENT-FICHIER
+               WHEN OTHER
+                   PERFORM TRAITEMENT-CONSOLE
+           END-EVALUATE
+           STOP RUN.
+
+       TRAITEMENT-CONSOLE.
       *    DISPLAY PI
            DISPLAY "Saisir le rayon R: "
            ACCEPT R
            COMPUTE SURFACE = PI * R ** 2
-           DISPLAY "Surface = " SURFACE
+               ON SIZE ERROR
+                   DISPLAY "ERREUR: debordement du calcul de surface"
+               NOT ON SIZE ERROR
+                   DISPLAY "Surface = " SURFACE
+           END-COMPUTE
+           COMPUTE PERIMETRE = 2 * PI * R
+               ON SIZE ERROR
+                   DISPLAY "ERREUR: debordement du calcul de perimetre"
+               NOT ON SIZE ERROR
+                   DISPLAY "Perimetre = " PERIMETRE
+           END-COMPUTE.
+
+      * Mode lot : un rayon par enregistrement en entree, un
+      * enregistrement R/SURFACE/PERIMETRE par rayon en sortie.
+       TRAITEMENT-FICHIER.
+           OPEN INPUT RAYON-FIC OUTPUT RAYON-OUT-FIC
+           READ RAYON-FIC
+               AT END MOVE 1 TO EOF-RAYON
+           END-READ
+           PERFORM TRAITEMENT-FICHIER-LIGNE UNTIL EOF-RAYON = 1
+           CLOSE RAYON-FIC RAYON-OUT-FIC.
+
+       TRAITEMENT-FICHIER-LIGNE.
+           MOVE R-IN TO R
+           MOVE SPACE TO ERR-OUT
+           COMPUTE SURFACE = PI * R ** 2
+               ON SIZE ERROR
+                   DISPLAY "ERREUR: debordement surface pour R = " R
+                   MOVE 0 TO SURFACE
+                   MOVE "E" TO ERR-OUT
+           END-COMPUTE
            COMPUTE PERIMETRE = 2 * PI * R
-           DISPLAY "Perimetre = " PERIMETRE.
+               ON SIZE ERROR
+                   DISPLAY "ERREUR: debordement perimetre pour R = " R
+                   MOVE 0 TO PERIMETRE
+                   MOVE "E" TO ERR-OUT
+           END-COMPUTE
+           MOVE R TO R-OUT
+           MOVE SURFACE TO SURFACE-OUT
+           MOVE PERIMETRE TO PERIMETRE-OUT
+           WRITE ENREG-RAYON-OUT
+           END-WRITE
+           READ RAYON-FIC
+               AT END MOVE 1 TO EOF-RAYON
+           END-READ.
+
        END PROGRAM EXO07.
