@@ -9,42 +9,258 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLI-FIC
-               ASSIGN TO "C:\Users\Cobol\ClientsIN.txt".
+               ASSIGN TO WS-CLI-FIC-PATH.
            SELECT CLI-TMP
                ASSIGN TO "C:\Users\Cobol\ClientsATrierTemp.txt".
            SELECT CLI-SORT
-               ASSIGN TO "C:\Users\Cobol\ClientsTries.txt".
+               ASSIGN TO WS-CLI-SORT-PATH.
+           SELECT CLI-SORT-ID
+               ASSIGN TO WS-CLI-SORT-ID-PATH.
        DATA DIVISION.
        FILE SECTION.
        FD  CLI-FIC.
        01  ENREG-CLI-FIC.
-           05 IDCLI PIC 99.
+           05 IDCLI PIC 9(5).
            05 NOMCLI PIC X(5).
            05 PNMCLI PIC X(5).
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
 
        SD  CLI-TMP.
        01  ENREG-CLI-TMP.
-           05 IDCLI PIC 99.
+           05 IDCLI PIC 9(5).
            05 NOMCLI PIC X(5).
            05 PNMCLI PIC X(5).
+           05 FILLER PIC X(26).
 
        FD  CLI-SORT.
-       01  ENREG-CLI-SORT  PIC X(12).
+       01  ENREG-CLI-SORT  PIC X(41).
+
+       FD  CLI-SORT-ID.
+       01  ENREG-CLI-SORT-ID  PIC X(41).
 
        WORKING-STORAGE SECTION.
+       77  CLE-TRI PIC X VALUE "N".
+           88 CLE-TRI-IDCLI VALUE "I".
+           88 CLE-TRI-NOMCLI VALUE "N".
+       77  WS-CLI-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsIN.txt".
+       77  WS-CLI-SORT-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsTries.txt".
+       77  WS-CLI-SORT-ID-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsTriesID.txt".
+       77  WS-CLI-SORT-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-CLI-SORT-ID-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-SAUVEGARDE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-SAUVEGARDE-STATUT PIC 9(9) COMP-5 VALUE 0.
+       77  EOF-CLI-FIC PIC 9 VALUE 0.
+       77  CPT-CLI-REJET PIC 999 VALUE 0.
+       77  CPT-CLI-LUS PIC 999 VALUE 0.
+       77  EOF-CLI-TMP PIC 9 VALUE 0.
+       77  WS-CPT-CLI-SORT PIC 9(5) VALUE 0.
+       77  WS-SOMME-CLI-SORT PIC 9(8) VALUE 0.
+       01  ENREG-CLI-SORT-TRAILER.
+           05 TR-MARQUE PIC X(2) VALUE "TR".
+           05 TR-CPT PIC 9(5).
+           05 TR-SOMME PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT
            PERFORM TRAIT
            PERFORM FIN
            STOP RUN.
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLI_FIC_PATH,
+      * CLI_SORT_PATH et CLI_SORT_ID_PATH, sans recompilation.
+      * CLE_TRI fait de meme pour la cle de tri : si elle est
+      * positionnee, on saute l'ACCEPT console, pour les lancements par
+      * ordonnanceur (JOB_AUTO_CHAIN dans EXO-JOB-STREAM) ou nul
+      * pupitre n'est rattache.
        INIT.
+           ACCEPT WS-CLI-FIC-PATH FROM ENVIRONMENT "CLI_FIC_PATH"
+           IF WS-CLI-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsIN.txt" TO WS-CLI-FIC-PATH
+           END-IF
+           ACCEPT WS-CLI-SORT-PATH FROM ENVIRONMENT "CLI_SORT_PATH"
+           IF WS-CLI-SORT-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsTries.txt"
+                   TO WS-CLI-SORT-PATH
+           END-IF
+           ACCEPT WS-CLI-SORT-ID-PATH FROM ENVIRONMENT
+               "CLI_SORT_ID_PATH"
+           IF WS-CLI-SORT-ID-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsTriesID.txt"
+                   TO WS-CLI-SORT-ID-PATH
+           END-IF
+           ACCEPT CLE-TRI FROM ENVIRONMENT "CLE_TRI"
+           IF CLE-TRI = SPACES
+               THEN
+               DISPLAY "Trier par I-IDCLI ou N-NOMCLI (defaut N) : "
+               ACCEPT CLE-TRI
+               IF CLE-TRI = SPACES
+                   THEN
+                   MOVE "N" TO CLE-TRI
+               END-IF
+           END-IF.
 
        TRAIT.
-           SORT CLI-TMP
-           ASCENDING KEY NOMCLI OF ENREG-CLI-FIC
-           USING CLI-FIC
-           GIVING CLI-SORT.
+           IF CLE-TRI-IDCLI
+               THEN
+               PERFORM SAUVEGARDE-CLI-SORT-ID
+               SORT CLI-TMP
+               ASCENDING KEY IDCLI OF ENREG-CLI-FIC
+               INPUT PROCEDURE FILTRE-CLI-FIC
+               OUTPUT PROCEDURE ECRITURE-CLI-SORT-ID
+           ELSE
+               PERFORM SAUVEGARDE-CLI-SORT
+               SORT CLI-TMP
+               ASCENDING KEY NOMCLI OF ENREG-CLI-FIC
+               INPUT PROCEDURE FILTRE-CLI-FIC
+               OUTPUT PROCEDURE ECRITURE-CLI-SORT
+           END-IF
+           DISPLAY "Enregistrements NOMCLI vide ignores : "
+               CPT-CLI-REJET
+           PERFORM CONTROLE-COMPTE-TRI.
+
+      * Controle du nombre d'enregistrements en entree vs. en sortie
+      * du SORT, pour detecter tout enregistrement perdu ou duplique
+      * par le tri (zone de travail corrompue, cle tronquee, etc.) :
+      * lus = rejetes (NOMCLI vide) + ecrits dans le fichier trie.
+       CONTROLE-COMPTE-TRI.
+           IF CPT-CLI-LUS NOT = CPT-CLI-REJET + WS-CPT-CLI-SORT
+               THEN
+               DISPLAY "ATTENTION: ecart detecte dans le SORT - lus: "
+                   CPT-CLI-LUS " rejetes: " CPT-CLI-REJET
+                   " ecrits: " WS-CPT-CLI-SORT
+           ELSE
+               DISPLAY "Controle SORT OK - lus: " CPT-CLI-LUS
+                   " = rejetes: " CPT-CLI-REJET
+                   " + ecrits: " WS-CPT-CLI-SORT
+           END-IF.
        FIN.
 
+      * Procedure d'entree du SORT : on ecarte les enregistrements dont
+      * le NOMCLI est vide/espaces avant qu'ils n'atteignent le tri.
+       FILTRE-CLI-FIC.
+           MOVE 0 TO CPT-CLI-REJET
+           MOVE 0 TO CPT-CLI-LUS
+           MOVE 0 TO EOF-CLI-FIC
+           OPEN INPUT CLI-FIC
+           PERFORM FILTRE-CLI-FIC-LECT UNTIL EOF-CLI-FIC = 1
+           CLOSE CLI-FIC.
+
+      * IDCLI OF ENREG-CLI-FIC IS NUMERIC ecarte un eventuel
+      * enregistrement de controle "TR" (voir ECRIT-TRAILER dans
+      * EXO-VI-C-Vx) : ClientsIN.txt peut en porter un quand il a ete
+      * reconstitue par EXO-JOB-STREAM a partir d'une sortie
+      * dedoublonnee deja trailee.
+       FILTRE-CLI-FIC-LECT.
+           READ CLI-FIC
+               AT END MOVE 1 TO EOF-CLI-FIC
+           END-READ
+           IF EOF-CLI-FIC = 0
+               THEN
+               ADD 1 TO CPT-CLI-LUS
+               IF IDCLI OF ENREG-CLI-FIC IS NOT NUMERIC
+                   THEN
+                   ADD 1 TO CPT-CLI-REJET
+               ELSE
+                   IF NOMCLI OF ENREG-CLI-FIC = SPACES
+                       THEN
+                       ADD 1 TO CPT-CLI-REJET
+                   ELSE
+                       RELEASE ENREG-CLI-TMP FROM ENREG-CLI-FIC
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Procedure de sortie du SORT (tri par NOMCLI) : on recopie les
+      * enregistrements tries vers CLI-SORT en cumulant le nombre de
+      * lignes et la somme des IDCLI, puis on ajoute un enregistrement
+      * de controle en fin de fichier (voir ECRIT-TRAILER dans les pgm
+      * EXO-VI-C-Vx) pour permettre a un lecteur aval de verifier que
+      * le fichier n'a pas ete tronque en transfert.
+       ECRITURE-CLI-SORT.
+           MOVE 0 TO WS-CPT-CLI-SORT
+           MOVE 0 TO WS-SOMME-CLI-SORT
+           MOVE 0 TO EOF-CLI-TMP
+           OPEN OUTPUT CLI-SORT
+           PERFORM ECRITURE-CLI-SORT-LECT UNTIL EOF-CLI-TMP = 1
+           MOVE WS-CPT-CLI-SORT TO TR-CPT
+           MOVE WS-SOMME-CLI-SORT TO TR-SOMME
+           WRITE ENREG-CLI-SORT FROM ENREG-CLI-SORT-TRAILER
+           END-WRITE
+           CLOSE CLI-SORT.
+
+       ECRITURE-CLI-SORT-LECT.
+           RETURN CLI-TMP
+               AT END MOVE 1 TO EOF-CLI-TMP
+           END-RETURN
+           IF EOF-CLI-TMP = 0
+               THEN
+               WRITE ENREG-CLI-SORT FROM ENREG-CLI-TMP
+               END-WRITE
+               ADD 1 TO WS-CPT-CLI-SORT
+               ADD IDCLI OF ENREG-CLI-TMP TO WS-SOMME-CLI-SORT
+           END-IF.
+
+      * Meme principe que ci-dessus, pour le tri par IDCLI.
+       ECRITURE-CLI-SORT-ID.
+           MOVE 0 TO WS-CPT-CLI-SORT
+           MOVE 0 TO WS-SOMME-CLI-SORT
+           MOVE 0 TO EOF-CLI-TMP
+           OPEN OUTPUT CLI-SORT-ID
+           PERFORM ECRITURE-CLI-SORT-ID-LECT UNTIL EOF-CLI-TMP = 1
+           MOVE WS-CPT-CLI-SORT TO TR-CPT
+           MOVE WS-SOMME-CLI-SORT TO TR-SOMME
+           WRITE ENREG-CLI-SORT-ID FROM ENREG-CLI-SORT-TRAILER
+           END-WRITE
+           CLOSE CLI-SORT-ID.
+
+       ECRITURE-CLI-SORT-ID-LECT.
+           RETURN CLI-TMP
+               AT END MOVE 1 TO EOF-CLI-TMP
+           END-RETURN
+           IF EOF-CLI-TMP = 0
+               THEN
+               WRITE ENREG-CLI-SORT-ID FROM ENREG-CLI-TMP
+               END-WRITE
+               ADD 1 TO WS-CPT-CLI-SORT
+               ADD IDCLI OF ENREG-CLI-TMP TO WS-SOMME-CLI-SORT
+           END-IF.
+
+      * Si le fichier de sortie existe deja, on en conserve une copie
+      * .bak avant que le SORT ne l'ecrase (CBL_RENAME_FILE n'est pas
+      * supporte par ce runtime, CBL_COPY_FILE si).
+       SAUVEGARDE-CLI-SORT.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-SORT-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-CLI-SORT-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-CLI-SORT-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-CLI-SORT-PATH
+                   WS-CLI-SORT-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
+       SAUVEGARDE-CLI-SORT-ID.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-SORT-ID-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-CLI-SORT-ID-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-CLI-SORT-ID-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-CLI-SORT-ID-PATH
+                   WS-CLI-SORT-ID-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
        END PROGRAM EXO-FICHIER-SORT.
