@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author: PAOLO PIGNOTTI
+      * Date: 09/08/2026
+      * Objectif : pupitre (menu) d'enchainement du traitement quotidien
+      * clients : dedoublonnage (EXO-VI-C-V4) puis tri (EXO-FICHIER-SORT),
+      * avec verification du code retour de chaque etape avant de lancer
+      * la suivante.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO-JOB-STREAM.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CHOIX PIC 9 VALUE 0.
+       77  WS-CONTINUER PIC 9 VALUE 1.
+       77  WS-CMD-DEDUP PIC X(60)
+           VALUE "EXO-VI-C-V4".
+       77  WS-CMD-TRI PIC X(60)
+           VALUE "EXO-FICHIER-SORT".
+      * Fichier de sortie final du dedoublonnage (genereationne par
+      * date, comme dans EXO-VI-C-V4) et fichier d'entree attendu par
+      * EXO-FICHIER-SORT : la copie du premier vers le second remplace
+      * la manipulation manuelle de fichier entre les deux etapes.
+       77  WS-DEDUP-OUT-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4-2.txt".
+       77  WS-DEDUP-OUT-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-TRI-IN-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsIN.txt".
+       77  WS-DATE-GEN PIC 9(6).
+       77  WS-LONGUEUR-PATH PIC 99 VALUE 0.
+       77  WS-LONGUEUR-BASE PIC 99.
+       77  WS-COPIE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-COPIE-STATUT PIC 9(9) COMP-5 VALUE 0.
+       77  WS-COPIE-OK PIC 9 VALUE 0.
+      * Bascule vers le mode non interactif pour les lancements par
+      * ordonnanceur (fin de journee) : sans pupitre, la chaine complete
+      * part directement comme si "1" avait ete saisi au menu.
+       77  WS-JOB-AUTO-CHAIN PIC X(1) VALUE SPACE.
+           88 JOB-AUTO-CHAIN-ON VALUE "1" "O" "o" "Y" "y".
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           IF JOB-AUTO-CHAIN-ON
+               THEN
+               PERFORM JOB-DEDUP-PUIS-TRI
+           ELSE
+               PERFORM AFFICHE-MENU UNTIL WS-CONTINUER = 0
+           END-IF
+           STOP RUN.
+
+      * Les commandes par defaut ci-dessus peuvent etre surchargees a
+      * l'execution via les variables d'environnement JOB_DEDUP_CMD et
+      * JOB_TRI_CMD, sans recompilation (par exemple pour pointer vers
+      * un executable situe ailleurs que dans le repertoire courant).
+      * CLI_OUT_FIC2_PATH et CLI_FIC_PATH reprennent les memes noms de
+      * variables d'environnement que EXO-VI-C-V4 et EXO-FICHIER-SORT,
+      * pour que la chaine complete pointe vers les memes fichiers que
+      * les etapes appelees individuellement.
+       INIT.
+           ACCEPT WS-CMD-DEDUP FROM ENVIRONMENT "JOB_DEDUP_CMD"
+           IF WS-CMD-DEDUP = SPACES
+               MOVE "EXO-VI-C-V4" TO WS-CMD-DEDUP
+           END-IF
+           ACCEPT WS-CMD-TRI FROM ENVIRONMENT "JOB_TRI_CMD"
+           IF WS-CMD-TRI = SPACES
+               MOVE "EXO-FICHIER-SORT" TO WS-CMD-TRI
+           END-IF
+           ACCEPT WS-DEDUP-OUT-PATH FROM ENVIRONMENT "CLI_OUT_FIC2_PATH"
+           IF WS-DEDUP-OUT-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4-2.txt"
+                   TO WS-DEDUP-OUT-PATH
+           END-IF
+           ACCEPT WS-TRI-IN-PATH FROM ENVIRONMENT "CLI_FIC_PATH"
+           IF WS-TRI-IN-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsIN.txt" TO WS-TRI-IN-PATH
+           END-IF
+           ACCEPT WS-DATE-GEN FROM DATE
+           PERFORM HORODATE-DEDUP-OUT
+           ACCEPT WS-JOB-AUTO-CHAIN FROM ENVIRONMENT "JOB_AUTO_CHAIN".
+
+      * Meme logique d'horodatage que HORODATE-CLI-OUT-FIC2 dans
+      * EXO-VI-C-V4, pour retrouver le nom exact du fichier que cette
+      * etape va produire aujourd'hui.
+       HORODATE-DEDUP-OUT.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-DEDUP-OUT-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-DEDUP-OUT-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-DEDUP-OUT-STAMPE
+           END-STRING
+           MOVE WS-DEDUP-OUT-STAMPE TO WS-DEDUP-OUT-PATH.
+
+       AFFICHE-MENU.
+           DISPLAY "========================================".
+           DISPLAY "  Traitement quotidien clients".
+           DISPLAY "========================================".
+           DISPLAY "1 - Dedoublonnage puis tri (chaine complete)".
+           DISPLAY "2 - Dedoublonnage seul".
+           DISPLAY "3 - Tri seul".
+           DISPLAY "0 - Quitter".
+           DISPLAY "Votre choix : ".
+           ACCEPT WS-CHOIX.
+           EVALUATE WS-CHOIX
+               WHEN 1
+                   PERFORM JOB-DEDUP-PUIS-TRI
+               WHEN 2
+                   PERFORM JOB-DEDUP
+               WHEN 3
+                   PERFORM JOB-TRI
+               WHEN 0
+                   MOVE 0 TO WS-CONTINUER
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+      * Le tri n'est lance que si le dedoublonnage s'est termine sans
+      * erreur (code retour 0), comme dans un enchainement de JCL
+      * classique ou chaque etape conditionne la suivante, et seulement
+      * si le fichier dedoublonne a pu etre recopie vers l'entree du
+      * tri (plus de copie/renommage manuel entre les deux etapes).
+       JOB-DEDUP-PUIS-TRI.
+           PERFORM JOB-DEDUP
+           IF RETURN-CODE = 0
+               THEN
+               PERFORM COPIE-DEDUP-VERS-TRI
+               IF WS-COPIE-OK = 1
+                   THEN
+                   PERFORM JOB-TRI
+               ELSE
+                   DISPLAY "Hand-off fichier en erreur - tri non lance."
+               END-IF
+           ELSE
+               DISPLAY "Dedoublonnage en erreur (code " RETURN-CODE
+                   ") - tri non lance."
+           END-IF.
+
+      * Copie le fichier final du dedoublonnage (WS-DEDUP-OUT-PATH) sur
+      * le fichier d'entree attendu par le tri (WS-TRI-IN-PATH), avec
+      * les memes primitives CBL_CHECK_FILE_EXIST / CBL_COPY_FILE que
+      * les sauvegardes .bak existantes.
+       COPIE-DEDUP-VERS-TRI.
+           MOVE 0 TO WS-COPIE-OK
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-DEDUP-OUT-PATH
+               WS-COPIE-BUFFER
+               RETURNING WS-COPIE-STATUT
+           IF WS-COPIE-STATUT NOT = 0
+               THEN
+               DISPLAY "ERREUR: fichier dedoublonne introuvable : "
+                   WS-DEDUP-OUT-PATH
+           ELSE
+               CALL "CBL_COPY_FILE" USING WS-DEDUP-OUT-PATH
+                   WS-TRI-IN-PATH
+                   RETURNING WS-COPIE-STATUT
+               IF WS-COPIE-STATUT = 0
+                   THEN
+                   MOVE 1 TO WS-COPIE-OK
+                   DISPLAY "Fichier dedoublonne copie vers "
+                       WS-TRI-IN-PATH
+               ELSE
+                   DISPLAY "ERREUR: echec de copie vers "
+                       WS-TRI-IN-PATH
+               END-IF
+           END-IF.
+
+       JOB-DEDUP.
+           DISPLAY "Lancement : " WS-CMD-DEDUP
+           CALL "SYSTEM" USING WS-CMD-DEDUP
+           IF RETURN-CODE = 0
+               THEN
+               DISPLAY "Dedoublonnage termine avec succes."
+           ELSE
+               DISPLAY "Dedoublonnage termine en erreur, code retour "
+                   RETURN-CODE
+           END-IF.
+
+       JOB-TRI.
+           DISPLAY "Lancement : " WS-CMD-TRI
+           CALL "SYSTEM" USING WS-CMD-TRI
+           IF RETURN-CODE = 0
+               THEN
+               DISPLAY "Tri termine avec succes."
+           ELSE
+               DISPLAY "Tri termine en erreur, code retour " RETURN-CODE
+           END-IF.
+
+       END PROGRAM EXO-JOB-STREAM.
