@@ -4,11 +4,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXOCHAINEVRAC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADR-FIC
+               ASSIGN TO "C:\Users\Cobol\AdressesIN.txt".
+           SELECT ADR-OUT-FIC
+               ASSIGN TO "C:\Users\Cobol\AdressesOUT.txt".
        DATA DIVISION.
        FILE SECTION.
+       FD  ADR-FIC.
+       01  ENREG-ADR PIC X(80).
+      *
+       FD  ADR-OUT-FIC.
+       01  ENREG-ADR-OUT.
+           05 NB-OUT PIC XXX.
+           05 RUE-OUT PIC X(20).
+           05 CP-OUT PIC X(5).
+           05 VILLE-OUT PIC X(20).
+           05 CMPL-OUT PIC X(20).
+      *
        WORKING-STORAGE SECTION.
        01  CHAINE.
            05 ELEM-CHAINE OCCURS 80 PIC X.
+       01  TABLE-TOKENS.
+           05 TOKEN-TAB OCCURS 20 PIC X(20).
        77  LEN-ENREG PIC 99.
        77  NB PIC XXX.
        77  RUE PIC X(20).
@@ -18,74 +38,129 @@
        77  I PIC 99 VALUE 1.
        77  INIZIO PIC 99 VALUE 0.
        77  FINE PIC 99.
-       77  TROUVE PIC 9 VALUE 0.
+       77  NB-TOKENS PIC 99 VALUE 0.
+       77  IDX-CMPL PIC 99.
+       77  PTR-CMPL PIC 99.
+       77  MODE-EXEC PIC X VALUE "C".
+       77  EOF-ADR PIC 9 VALUE 0.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Mode C-Console (une saisie) ou F-Fichier (lot): "
+           ACCEPT MODE-EXEC
+           EVALUATE MODE-EXEC
+               WHEN "F"
+                   PERFORM TRAITEMENT-FICHIER
+               WHEN OTHER
+                   PERFORM TRAITEMENT-CONSOLE
+           END-EVALUATE
+           STOP RUN.
+
+       TRAITEMENT-CONSOLE.
            PERFORM INIT
            PERFORM TRAIT UNTIL I > 80
-           PERFORM FIN
-           STOP RUN.
+           PERFORM REPARTIT-TOKENS
+           PERFORM FIN.
+
+      * Mode lot : une ligne d'adresse (80 car.) par enregistrement
+      * en entree, un enregistrement NB/RUE/CP/VILLE/CMPL en sortie.
+       TRAITEMENT-FICHIER.
+           OPEN INPUT ADR-FIC OUTPUT ADR-OUT-FIC
+           READ ADR-FIC
+               AT END MOVE 1 TO EOF-ADR
+           END-READ
+           PERFORM TRAITEMENT-FICHIER-LIGNE UNTIL EOF-ADR = 1
+           CLOSE ADR-FIC ADR-OUT-FIC.
+
+       TRAITEMENT-FICHIER-LIGNE.
+           MOVE ENREG-ADR TO CHAINE
+           MOVE 1 TO I
+           MOVE 0 TO INIZIO
+           MOVE 0 TO FINE
+           MOVE 0 TO NB-TOKENS
+           MOVE SPACES TO NB RUE CP VILLE CMPL
+           PERFORM TRAIT UNTIL I > 80
+           PERFORM REPARTIT-TOKENS
+           MOVE NB TO NB-OUT
+           MOVE RUE TO RUE-OUT
+           MOVE CP TO CP-OUT
+           MOVE VILLE TO VILLE-OUT
+           MOVE CMPL TO CMPL-OUT
+           WRITE ENREG-ADR-OUT
+           END-WRITE
+           READ ADR-FIC
+               AT END MOVE 1 TO EOF-ADR
+           END-READ.
+
        INIT.
            DISPLAY "Saisir la chaine de max 80 caractères: "
-           ACCEPT CHAINE.
+           ACCEPT CHAINE
+           MOVE 0 TO NB-TOKENS.
+
+      * Decoupe la chaine en mots separes par un ou plusieurs blancs,
+      * sans presumer du nombre de mots (adresse plus ou moins longue
+      * qu'un NB/RUE/CP/VILLE/CMPL a 5 mots). Chaque mot trouve est
+      * range dans TOKEN-TAB ; REPARTIT-TOKENS fera la repartition.
        TRAIT.
-      *     DISPLAY ELEM-CHAINE(I)
            IF (ELEM-CHAINE(I) <> " " AND INIZIO = 0 )
                THEN
                MOVE I TO INIZIO
-               DISPLAY INIZIO " Inizio"
            END-IF
            IF (ELEM-CHAINE(I) = " " AND INIZIO <> 0 )
                THEN
                MOVE I TO FINE
-               DISPLAY FINE " Fine"
-
-               IF TROUVE = 4
-                    THEN
-                    SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
-                    MOVE CHAINE(INIZIO:LEN-ENREG) TO CMPL
-                    MOVE 5 TO TROUVE
-                    MOVE 0 TO INIZIO
-                    MOVE 0 TO FINE
-                 END-IF
-
-                IF TROUVE = 3
-                    THEN
-                    SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
-                    MOVE CHAINE(INIZIO:LEN-ENREG) TO VILLE
-                    MOVE 4 TO TROUVE
-                   MOVE 0 TO INIZIO FINE
-                 END-IF
-
-                IF TROUVE = 2
-                    THEN
-                    SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
-                    MOVE CHAINE(INIZIO:LEN-ENREG) TO CP
-                    MOVE 3 TO TROUVE
-                   MOVE 0 TO INIZIO FINE
-                 END-IF
-
-               IF TROUVE = 1
+               SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
+               IF NB-TOKENS < 20
                    THEN
-                   SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
-                   MOVE CHAINE(INIZIO:LEN-ENREG) TO RUE
-                   MOVE 2 TO TROUVE
-                   MOVE 0 TO INIZIO FINE
-                END-IF
+                   ADD 1 TO NB-TOKENS
+                   MOVE CHAINE(INIZIO:LEN-ENREG) TO TOKEN-TAB(NB-TOKENS)
+               END-IF
+               MOVE 0 TO INIZIO
+               MOVE 0 TO FINE
+           END-IF
 
-               IF TROUVE = 0
-                   THEN
-                   SUBTRACT INIZIO FROM FINE GIVING LEN-ENREG
-                   MOVE CHAINE(INIZIO:LEN-ENREG) TO NB
-                   MOVE 1 TO TROUVE
-                   MOVE 0 TO INIZIO FINE
-                END-IF
+           ADD 1 TO I.
 
+      * Les 4 premiers mots alimentent NB/RUE/CP/VILLE ; s'il y en a
+      * moins de 4, les champs restants sont laisses a blanc. S'il y
+      * en a plus de 4 (complement sur plusieurs mots), les mots
+      * excedentaires sont rassembles dans CMPL.
+       REPARTIT-TOKENS.
+           MOVE SPACES TO NB RUE CP VILLE CMPL
+           IF NB-TOKENS >= 1
+               MOVE TOKEN-TAB(1) TO NB
+           END-IF
+           IF NB-TOKENS >= 2
+               MOVE TOKEN-TAB(2) TO RUE
+           END-IF
+           IF NB-TOKENS >= 3
+               MOVE TOKEN-TAB(3) TO CP
+           END-IF
+           IF NB-TOKENS >= 4
+               MOVE TOKEN-TAB(4) TO VILLE
            END-IF
+           IF NB-TOKENS >= 5
+               THEN
+               MOVE 1 TO PTR-CMPL
+               MOVE 5 TO IDX-CMPL
+               PERFORM CONCAT-CMPL UNTIL IDX-CMPL > NB-TOKENS
+           END-IF.
+
+       CONCAT-CMPL.
+           IF PTR-CMPL > 1
+               THEN
+               STRING " " DELIMITED BY SIZE
+                   INTO CMPL
+                   WITH POINTER PTR-CMPL
+               END-STRING
+           END-IF
+           STRING TOKEN-TAB(IDX-CMPL) DELIMITED BY SPACE
+               INTO CMPL
+               WITH POINTER PTR-CMPL
+           END-STRING
+           ADD 1 TO IDX-CMPL.
 
-           ADD 1 TO I.
        FIN.
            DISPLAY NB
            DISPLAY RUE
