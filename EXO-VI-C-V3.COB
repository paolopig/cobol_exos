@@ -15,30 +15,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLI-FIC
-               ASSIGN TO "C:\Users\Cobol\ClientsIN.txt".
+               ASSIGN TO WS-CLI-FIC-PATH.
            SELECT CLI-OUT-FIC
-               ASSIGN TO "C:\Users\Cobol\ClientsOUTV3.txt".
+               ASSIGN TO WS-CLI-OUT-FIC-PATH.
+           SELECT RUN-LOG-FIC
+               ASSIGN TO "C:\Users\Cobol\RunLog.txt".
       *
        DATA DIVISION.
        FILE SECTION.
        FD  CLI-FIC.
        01  ENREG-CLIENT.
-           05 IDCLI PIC 99.
+           05 IDCLI PIC 9(5).
            05 NOMCLI PIC X(5).
            05 PNMCLI PIC X(5).
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
+               88 STATUT-ACTIF VALUE "A".
+               88 STATUT-INACTIF VALUE "I".
       *
        FD  CLI-OUT-FIC.
-       01  ENREG-CLI-OUT PIC X(12).
+       01  ENREG-CLI-OUT PIC X(41).
+      *
+       FD  RUN-LOG-FIC.
+       01  ENREG-RUN-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(14) VALUE "EXO-VI-C-V3".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-CPT-ENREG PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE " /".
+           05 LOG-CPT-ENRDBL PIC ZZZZ9.
       *
        WORKING-STORAGE SECTION.
        77  EOF PIC 9 VALUE 0.
        77  EOFMAX PIC 9 VALUE 0.
-       77  ZON  PIC X(12).
-       77  OLD-IDCLI PIC 99 VALUE 0.
+       77  ZON  PIC X(41).
+       77  OLD-IDCLI PIC 9(5) VALUE 0.
        77  OLD-NOMCLI PIC X(5).
-       77  CPT-ENREG PIC 99 VALUE 0.
-       77  CPT-ENRDBL PIC 99 VALUE 0.
-       77  ID-MAX PIC 99.
+       77  CPT-ENREG PIC 9(5) VALUE 0.
+       77  CPT-ENRDBL PIC 9(5) VALUE 0.
+       77  ID-MAX PIC 9(5).
+       77  WS-SOMME-IDCLI PIC 9(8) VALUE 0.
+       01  ENREG-CLI-TRAILER.
+           05 TR-MARQUE PIC X(2) VALUE "TR".
+           05 TR-CPT PIC 9(5).
+           05 TR-SOMME PIC 9(8).
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
+       77  WS-CLI-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsIN.txt".
+       77  WS-CLI-OUT-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV3.txt".
+       77  WS-DATE-GEN PIC 9(6).
+       77  WS-LONGUEUR-PATH PIC 99 VALUE 0.
+       77  WS-LONGUEUR-BASE PIC 99.
+       77  WS-CLI-OUT-FIC-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-CLI-OUT-FIC-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-SAUVEGARDE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-SAUVEGARDE-STATUT PIC 9(9) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -46,13 +83,63 @@
            PERFORM TRAIT UNTIL EOF = 1
            PERFORM FIN
            STOP RUN.
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLI_FIC_PATH et
+      * CLI_OUT_FIC_PATH, sans recompilation.
        INIT.
+           ACCEPT WS-CLI-FIC-PATH FROM ENVIRONMENT "CLI_FIC_PATH"
+           IF WS-CLI-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsIN.txt" TO WS-CLI-FIC-PATH
+           END-IF
+           ACCEPT WS-CLI-OUT-FIC-PATH FROM ENVIRONMENT
+               "CLI_OUT_FIC_PATH"
+           IF WS-CLI-OUT-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV3.txt"
+                   TO WS-CLI-OUT-FIC-PATH
+           END-IF
+           ACCEPT WS-DATE-GEN FROM DATE
+           PERFORM HORODATE-CLI-OUT-FIC
+           PERFORM SAUVEGARDE-CLI-OUT-FIC
            PERFORM RECHERCHE-MAX
            OPEN INPUT CLI-FIC OUTPUT CLI-OUT-FIC
 
-           READ CLI-FIC
-               AT END MOVE 1 TO EOF
-           END-READ.
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+      * Le fichier de sortie est generationne : on insere la date du
+      * jour (AAMMJJ) avant l'extension, pour garder un historique de
+      * plusieurs jours au lieu d'ecraser la sortie de la veille.
+       HORODATE-CLI-OUT-FIC.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-CLI-OUT-FIC-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-CLI-OUT-FIC-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-CLI-OUT-FIC-STAMPE
+           END-STRING
+           MOVE WS-CLI-OUT-FIC-STAMPE TO WS-CLI-OUT-FIC-PATH.
+
+      * Si un fichier de sortie du meme jour existe deja (second
+      * lancement dans la journee), on le sauvegarde en .bak avant de
+      * l'ecraser, comme dans EXO-VI-C-V4.
+       SAUVEGARDE-CLI-OUT-FIC.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-OUT-FIC-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-CLI-OUT-FIC-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-CLI-OUT-FIC-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-CLI-OUT-FIC-PATH
+                   WS-CLI-OUT-FIC-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
        TRAIT.
 
            IF IDCLI <> OLD-IDCLI
@@ -63,6 +150,7 @@
                MOVE IDCLI TO OLD-IDCLI
                MOVE NOMCLI TO OLD-NOMCLI
                ADD 1 TO CPT-ENREG
+               ADD IDCLI TO WS-SOMME-IDCLI
            END-IF
 
            IF IDCLI = OLD-IDCLI
@@ -77,30 +165,79 @@
                END-WRITE
       *         MOVE IDCLI TO OLD-IDCLI
                ADD 1 TO CPT-ENRDBL
+               ADD IDCLI TO WS-SOMME-IDCLI
            END-IF
 
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+      * Lecture en ecartant un eventuel enregistrement de controle "TR"
+      * (voir ECRIT-TRAILER dans EXO-VI-C-Vx) : ClientsIN.txt peut en
+      * porter un quand il a ete reconstitue par EXO-JOB-STREAM a partir
+      * d'une sortie dedoublonnee deja trailee.
+       LECTURE-CLI-FIC-VALIDE.
+           PERFORM LECTURE-CLI-FIC-VALIDE-BOUCLE
+               WITH TEST AFTER
+               UNTIL EOF = 1 OR IDCLI IS NUMERIC.
+       LECTURE-CLI-FIC-VALIDE-BOUCLE.
            READ CLI-FIC INTO ZON
                AT END MOVE 1 TO EOF
            END-READ.
        FIN.
+           PERFORM ECRIT-TRAILER
            PERFORM DISPLAY-RESULT
+           PERFORM ECRIT-RUN-LOG
            CLOSE CLI-FIC CLI-OUT-FIC.
 
+      * Enregistrement de controle en fin de fichier de sortie : un
+      * lecteur aval peut verifier le compte et la somme des IDCLI
+      * pour s'assurer que le fichier n'a pas ete tronque en transfert.
+       ECRIT-TRAILER.
+           COMPUTE TR-CPT = CPT-ENREG + CPT-ENRDBL
+           MOVE WS-SOMME-IDCLI TO TR-SOMME
+           WRITE ENREG-CLI-OUT FROM ENREG-CLI-TRAILER
+           END-WRITE.
+
        DISPLAY-RESULT.
            DISPLAY "Nombre d'enregistrements s/doublons: " CPT-ENREG.
            DISPLAY "Nombre d'enregistrements doublons: " CPT-ENRDBL.
 
+       ECRIT-RUN-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE CPT-ENREG TO LOG-CPT-ENREG
+           MOVE CPT-ENRDBL TO LOG-CPT-ENRDBL
+           OPEN EXTEND RUN-LOG-FIC
+           WRITE ENREG-RUN-LOG
+           END-WRITE
+           CLOSE RUN-LOG-FIC.
+
        RECHERCHE-MAX.
            PERFORM INIT-MAX.
            PERFORM TRAIT-MAX UNTIL EOFMAX = 1.
            PERFORM FIN-MAX.
        INIT-MAX.
+           MOVE 0 TO ID-MAX
            OPEN INPUT CLI-FIC.
+
+      * Meme ecartement qu'en LECTURE-CLI-FIC-VALIDE : un enregistrement
+      * de controle "TR" ne doit pas etre compare a ID-MAX.
        TRAIT-MAX.
+           PERFORM LECTURE-CLI-FIC-MAX-BOUCLE
+               WITH TEST AFTER
+               UNTIL EOFMAX = 1 OR IDCLI IS NUMERIC
+           IF EOFMAX = 0
+               THEN
+               IF IDCLI > ID-MAX
+                   THEN
+                   MOVE IDCLI TO ID-MAX
+               END-IF
+           END-IF.
+       LECTURE-CLI-FIC-MAX-BOUCLE.
            READ CLI-FIC
                AT END MOVE 1 TO EOFMAX
            END-READ.
-               MOVE IDCLI TO ID-MAX.
        FIN-MAX.
            DISPLAY ID-MAX " ID-Max".
            CLOSE CLI-FIC.
