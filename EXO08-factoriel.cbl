@@ -2,27 +2,98 @@
        PROGRAM-ID. EXO08.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT N-FIC
+               ASSIGN TO "C:\Users\Cobol\NFactorielIN.txt".
+           SELECT N-OUT-FIC
+               ASSIGN TO "C:\Users\Cobol\NFactorielOUT.txt".
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  N-FIC.
+       01  ENREG-N.
+           05 N-IN PIC 99.
+      *
+       FD  N-OUT-FIC.
+       01  ENREG-N-OUT.
+           05 N-OUT PIC 99.
+           05 RESULTAT-OUT PIC 999999.
+           05 DEPASSEMENT-OUT PIC X.
       *
        WORKING-STORAGE SECTION.
-       01  N PIC 9.
+       01  N PIC 99.
        01  RESULTAT PIC 999999 VALUE 1.
-       01  I PIC 9 VALUE 1.
+       01  I PIC 99 VALUE 1.
+       77  DEPASSEMENT PIC 9 VALUE 0.
+       77  MODE-EXEC PIC X VALUE "C".
+       77  EOF-N PIC 9 VALUE 0.
       *
        PROCEDURE DIVISION.
        DEBUT.
-           PERFORM INIT
-           PERFORM CALCUL UNTIL I > N
-           PERFORM AFFICHE_RESULTAT
+           DISPLAY "Mode C-Console (une saisie) ou F-Fichier (lot): "
+           ACCEPT MODE-EXEC
+           EVALUATE MODE-EXEC
+               WHEN "F"
+                   PERFORM TRAITEMENT-FICHIER
+               WHEN OTHER
+                   PERFORM TRAITEMENT-CONSOLE
+           END-EVALUATE
            STOP RUN.
+
+       TRAITEMENT-CONSOLE.
+           PERFORM INIT
+           PERFORM CALCUL UNTIL I > N OR DEPASSEMENT = 1
+           PERFORM AFFICHE_RESULTAT.
+
        INIT.
-           DISPLAY "Saisir un entier N petit 0-9 : "
+           DISPLAY "Saisir un entier N (0-99) : "
            ACCEPT N.
        CALCUL.
            COMPUTE RESULTAT = RESULTAT * I
+               ON SIZE ERROR
+                   MOVE 1 TO DEPASSEMENT
+           END-COMPUTE
            ADD 1 TO I.
        AFFICHE_RESULTAT.
-           DISPLAY "Le resultat factoriel de N! est :".
-           DISPLAY RESULTAT.
+           IF DEPASSEMENT = 1
+               THEN
+               DISPLAY "ERREUR: " N "! depasse la capacite du champ "
+      -           "RESULTAT"
+           ELSE
+               DISPLAY "Le resultat factoriel de N! est :"
+               DISPLAY RESULTAT
+           END-IF.
+
+      * Mode lot : un N par enregistrement en entree, un enregistrement
+      * N/RESULTAT/DEPASSEMENT par N en sortie.
+       TRAITEMENT-FICHIER.
+           OPEN INPUT N-FIC OUTPUT N-OUT-FIC
+           READ N-FIC
+               AT END MOVE 1 TO EOF-N
+           END-READ
+           PERFORM TRAITEMENT-FICHIER-LIGNE UNTIL EOF-N = 1
+           CLOSE N-FIC N-OUT-FIC.
+
+       TRAITEMENT-FICHIER-LIGNE.
+           MOVE N-IN TO N
+           MOVE 1 TO RESULTAT
+           MOVE 1 TO I
+           MOVE 0 TO DEPASSEMENT
+           PERFORM CALCUL UNTIL I > N OR DEPASSEMENT = 1
+           MOVE N TO N-OUT
+           IF DEPASSEMENT = 1
+               THEN
+               MOVE 0 TO RESULTAT-OUT
+               MOVE "O" TO DEPASSEMENT-OUT
+           ELSE
+               MOVE RESULTAT TO RESULTAT-OUT
+               MOVE "N" TO DEPASSEMENT-OUT
+           END-IF
+           WRITE ENREG-N-OUT
+           END-WRITE
+           READ N-FIC
+               AT END MOVE 1 TO EOF-N
+           END-READ.
+
        END PROGRAM EXO08.
