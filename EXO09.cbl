@@ -5,27 +5,60 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIFIC
-               ASSIGN TO "C:\Users\Cobol\Clients.txt".
+               ASSIGN TO WS-CLIFIC-PATH.
+           SELECT RUN-LOG-FIC
+               ASSIGN TO "C:\Users\Cobol\RunLog.txt".
       *
        DATA DIVISION.
        FILE SECTION.
        FD  CLIFIC.
        01  ENREG-CLIENT.
+           05 IDCLI PIC 99.
            05 NOM PIC X(5).
            05 PRENOM PIC X(5).
            05 SEXE PIC X.
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
+               88 STATUT-ACTIF VALUE "A".
+               88 STATUT-INACTIF VALUE "I".
+      *
+       FD  RUN-LOG-FIC.
+       01  ENREG-RUN-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(10) VALUE "EXO09".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-HOMME PIC Z9.
+           05 FILLER PIC X(2) VALUE " /".
+           05 LOG-FEMME PIC Z9.
       *
        WORKING-STORAGE SECTION.
        01  HOMME PIC 99.
        01  FEMME PIC 99.
        01  EOF  PIC 9 VALUE 0.
+       01  CPT-INVALIDES PIC 99 VALUE 0.
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
+       77  WS-CLIFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\Clients.txt".
 
        PROCEDURE DIVISION.
 
+      * Le chemin par defaut ci-dessus peut etre surcharge a
+      * l'execution via la variable d'environnement CLIFIC_PATH,
+      * sans recompilation.
        DEBUT.
+           ACCEPT WS-CLIFIC-PATH FROM ENVIRONMENT "CLIFIC_PATH"
+           IF WS-CLIFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\Clients.txt" TO WS-CLIFIC-PATH
+           END-IF
            PERFORM LIRECLIENT UNTIL EOF = 1
            PERFORM FIC-CLOSE
            PERFORM DISPLAY-RESULT
+           PERFORM ECRIT-RUN-LOG
            STOP RUN.
 
        LIRECLIENT.
@@ -33,13 +66,22 @@
            READ CLIFIC
                AT END MOVE 1 TO EOF
               DISPLAY ENREG-CLIENT
-           EVALUATE SEXE
-               WHEN "M"
-                   ADD 1 TO HOMME
-               WHEN "F"
-                   ADD 1 TO FEMME
-
-               END-EVALUATE
+           IF EOF = 0
+               THEN
+               IF IDCLI IS NOT NUMERIC
+                   THEN
+                   DISPLAY "ATTENTION: IDCLI non numerique ignore: "
+                       ENREG-CLIENT
+                   ADD 1 TO CPT-INVALIDES
+               ELSE
+                   EVALUATE SEXE
+                       WHEN "M"
+                           ADD 1 TO HOMME
+                       WHEN "F"
+                           ADD 1 TO FEMME
+                   END-EVALUATE
+               END-IF
+           END-IF
 
            END-READ.
 
@@ -48,4 +90,20 @@
 
        DISPLAY-RESULT.
            DISPLAY HOMME "/" FEMME.
+           IF CPT-INVALIDES NOT = 0
+               THEN
+               DISPLAY "Enregistrements IDCLI invalides: " CPT-INVALIDES
+           END-IF.
+
+       ECRIT-RUN-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE HOMME TO LOG-HOMME
+           MOVE FEMME TO LOG-FEMME
+           OPEN EXTEND RUN-LOG-FIC
+           WRITE ENREG-RUN-LOG
+           END-WRITE
+           CLOSE RUN-LOG-FIC.
        END PROGRAM EXO09.
