@@ -1,15 +1,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXO11.
-
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FIC
+               ASSIGN TO "C:\Users\Cobol\ExoOnzeLog.txt".
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FIC.
+       01  ENREG-RUN-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(10) VALUE "EXO11".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-FORME PIC X.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-FONCTION PIC X.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-R PIC ZZZV,99.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-L PIC ZZZV,99.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-H PIC ZZZV,99.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-RESULTAT PIC ZZZV,99.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-CODERETOUR PIC 9.
+      *
        WORKING-STORAGE SECTION.
        77  SPGM PIC X(6) VALUE "SPRO01".
        77  F PIC 9 VALUE 0.
        77  RES-ECRAN PIC ZZZV,99.
+       77  FONCTION-VALIDE PIC 9 VALUE 0.
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
 
        01  PARAMETRES.
+           05 FORME PIC X.
            05 R PIC 9(3)V99.
+           05 L PIC 9(3)V99.
+           05 H PIC 9(3)V99.
            05 RESULTAT PIC 9(3)V99.
            05 FONCTION PIC X.
            05 CODERETOUR PIC 9 VALUE 0.
@@ -17,18 +51,45 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT
-           PERFORM TRAIT UNTIL F = 1
+           PERFORM TRAIT THRU FIN-TRAIT UNTIL F = 1
            PERFORM FIN
            STOP RUN.
 
        INIT.
-           INITIALISE R RESULTAT FONCTION.
+           INITIALIZE R L H RESULTAT FONCTION FORME.
        TRAIT.
-           DISPLAY "Saisir le rayon R: "
-           ACCEPT R.
-           DISPLAY "Saisir la fonction : "
-           DISPLAY "S/Surface, P/Perimetre ou F/Fin de traitement : "
-           ACCEPT FONCTION
+           DISPLAY "Saisir la forme : "
+           DISPLAY "C/Cercle, R/Rectangle, T/Triangle ou F/Fin : "
+           ACCEPT FORME
+           EVALUATE FORME
+           WHEN "C"
+               DISPLAY "Saisir le rayon R: "
+               ACCEPT R
+           WHEN "R"
+               DISPLAY "Saisir la longueur L: "
+               ACCEPT L
+               DISPLAY "Saisir la hauteur H: "
+               ACCEPT H
+           WHEN "T"
+               DISPLAY "Saisir la base L: "
+               ACCEPT L
+               DISPLAY "Saisir la hauteur H: "
+               ACCEPT H
+           WHEN "F"
+               MOVE 1 TO F
+           WHEN OTHER
+               DISPLAY "Saisie incorrecte"
+           END-EVALUATE
+           IF F = 1
+               THEN
+               GO TO FIN-TRAIT
+           END-IF
+           IF FORME <> "C" AND FORME <> "R" AND FORME <> "T"
+               THEN
+               GO TO FIN-TRAIT
+           END-IF
+           MOVE 0 TO FONCTION-VALIDE
+           PERFORM SAISIE-FONCTION UNTIL FONCTION-VALIDE = 1
            EVALUATE FONCTION
            WHEN "S"
                CALL SPGM USING PARAMETRES
@@ -40,16 +101,61 @@
                MOVE RESULTAT TO RES-ECRAN
                DISPLAY "Perimetre = " RES-ECRAN "mt"
                DISPLAY "Code retour = " CODERETOUR
-           WHEN "F"
-               Move 1 to F
+           END-EVALUATE
+           PERFORM ECRIT-RUN-LOG.
+       FIN-TRAIT.
+
+      * Le perimetre d'un triangle quelconque demande ses 3 cotes ;
+      * PARAMETRES ne porte que L (base) et H (hauteur), insuffisant
+      * pour ce calcul. On ecarte donc P pour un triangle des la
+      * saisie plutot que de laisser SPRO01 tomber dans son WHEN OTHER.
+       SAISIE-FONCTION.
+           DISPLAY "Saisir la fonction : "
+           IF FORME = "T"
+               THEN
+               DISPLAY "S/Surface : "
+           ELSE
+               DISPLAY "S/Surface, P/Perimetre : "
+           END-IF
+           ACCEPT FONCTION
+           EVALUATE FONCTION
+           WHEN "S"
+               MOVE 1 TO FONCTION-VALIDE
+           WHEN "P"
+               IF FORME = "T"
+                   THEN
+                   DISPLAY "Perimetre indisponible pour un triangle "
+                       "(3 cotes requis, seuls base et hauteur sont "
+                       "saisis)"
+               ELSE
+                   MOVE 1 TO FONCTION-VALIDE
+               END-IF
            WHEN OTHER
                DISPLAY "Saisie incorrecte"
-               DISPLAY "Saisir la fonction : "
-               DISPLAY "S/Surface, P/Perimetre ou F/Fin de traitement"
-               ACCEPT FONCTION
-           END-EVALUATE .
+           END-EVALUATE.
 
        FIN.
            DISPLAY "Goodbye !".
 
+      * Chaque calcul (forme, fonction, parametres saisis et resultat
+      * rendu par SPRO01) est archive ici, pour qu'un technicien puisse
+      * revoir toute une session apres coup sans dependre du scrollback
+      * de la console.
+       ECRIT-RUN-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE FORME TO LOG-FORME
+           MOVE FONCTION TO LOG-FONCTION
+           MOVE R TO LOG-R
+           MOVE L TO LOG-L
+           MOVE H TO LOG-H
+           MOVE RESULTAT TO LOG-RESULTAT
+           MOVE CODERETOUR TO LOG-CODERETOUR
+           OPEN EXTEND RUN-LOG-FIC
+           WRITE ENREG-RUN-LOG
+           END-WRITE
+           CLOSE RUN-LOG-FIC.
+
        END PROGRAM EXO11.
