@@ -5,7 +5,13 @@
        77  PI PIC 9(1)V99 VALUE 3.14.
        LINKAGE SECTION.
        01 PARAMETRES.
+           05 FORME PIC X.
+               88 FORME-CERCLE VALUE "C".
+               88 FORME-RECTANGLE VALUE "R".
+               88 FORME-TRIANGLE VALUE "T".
            05 R PIC 9(3)V99.
+           05 L PIC 9(3)V99.
+           05 H PIC 9(3)V99.
            05 RESULTAT PIC 9(3)V99.
            05 FONCTION PIC X.
            05 CODERETOUR PIC 9.
@@ -18,17 +24,47 @@
            GOBACK.
 
        INIT.
-           INITIALISE RESULTAT.
+           INITIALIZE RESULTAT CODERETOUR.
 
        TRAIT.
-            EVALUATE FONCTION
-               WHEN = "S"
+            EVALUATE TRUE
+               WHEN FORME-CERCLE AND FONCTION = "S"
                    COMPUTE RESULTAT = PI * R ** 2
-                   MOVE 1 TO CODERETOUR
-               WHEN = "P"
+                       ON SIZE ERROR
+                           MOVE 9 TO CODERETOUR
+                       NOT ON SIZE ERROR
+                           MOVE 1 TO CODERETOUR
+                   END-COMPUTE
+               WHEN FORME-CERCLE AND FONCTION = "P"
                    COMPUTE RESULTAT = 2 * PI * R
-                   MOVE 1 TO CODERETOUR
+                       ON SIZE ERROR
+                           MOVE 9 TO CODERETOUR
+                       NOT ON SIZE ERROR
+                           MOVE 1 TO CODERETOUR
+                   END-COMPUTE
+               WHEN FORME-RECTANGLE AND FONCTION = "S"
+                   COMPUTE RESULTAT = L * H
+                       ON SIZE ERROR
+                           MOVE 9 TO CODERETOUR
+                       NOT ON SIZE ERROR
+                           MOVE 1 TO CODERETOUR
+                   END-COMPUTE
+               WHEN FORME-RECTANGLE AND FONCTION = "P"
+                   COMPUTE RESULTAT = 2 * (L + H)
+                       ON SIZE ERROR
+                           MOVE 9 TO CODERETOUR
+                       NOT ON SIZE ERROR
+                           MOVE 1 TO CODERETOUR
+                   END-COMPUTE
+               WHEN FORME-TRIANGLE AND FONCTION = "S"
+                   COMPUTE RESULTAT = (L * H) / 2
+                       ON SIZE ERROR
+                           MOVE 9 TO CODERETOUR
+                       NOT ON SIZE ERROR
+                           MOVE 1 TO CODERETOUR
+                   END-COMPUTE
                WHEN OTHER
+                   MOVE 9 TO CODERETOUR
                    GOBACK
            END-EVALUATE .
        FIN.
