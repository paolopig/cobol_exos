@@ -7,6 +7,9 @@
       *  sinon on garde le premier et on cr�e un
       *  enregistrement avec l'autre nom (id = max +1)
       * - v4 : meme v3, avec recuperation des trous
+      * - le mode de dedoublonnage (1=premier,2=dernier,3=renumerote)
+      *   est desormais lu dans ClientsModeDedup.txt au lieu d'etre
+      *   fige dans un programme different (V1/V2/V3) a chaque fois.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXO-VI-C-V4.
@@ -15,62 +18,304 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLI-FIC
-               ASSIGN TO "C:\Users\Cobol\ClientsIN.txt".
+               ASSIGN TO WS-CLI-FIC-PATH.
            SELECT CLI-OUT-FIC
-               ASSIGN TO "C:\Users\Cobol\ClientsOUTV4.txt".
+               ASSIGN TO WS-CLI-OUT-FIC-PATH.
            SELECT CLI-OUT-FIC2
-               ASSIGN TO "C:\Users\Cobol\ClientsOUTV4-2.txt".
+               ASSIGN TO WS-CLI-OUT-FIC2-PATH.
            SELECT CLI-TMP
                ASSIGN TO "C:\Users\Cobol\ClientsATrierTemp.txt".
+           SELECT CLI-MODE-FIC
+               ASSIGN TO WS-CLI-MODE-FIC-PATH.
+           SELECT RUN-LOG-FIC
+               ASSIGN TO "C:\Users\Cobol\RunLog.txt".
       *
        DATA DIVISION.
        FILE SECTION.
        FD  CLI-FIC.
        01  ENREG-CLIENT.
-           05 IDCLI PIC 99.
+           05 IDCLI PIC 9(5).
            05 NOMCLI PIC X(5).
            05 PNMCLI PIC X(5).
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
+               88 STATUT-ACTIF VALUE "A".
+               88 STATUT-INACTIF VALUE "I".
       *
        FD  CLI-OUT-FIC.
        01  ENREG-CLI-OUT.
-           05 IDCLI-OUT PIC 99.
+           05 IDCLI-OUT PIC 9(5).
            05 NOMCLI-OUT PIC X(5).
            05 PNMCLI-OUT PIC X(5).
+           05 ADRESSE-OUT PIC X(15).
+           05 TELEPHONE-OUT PIC X(10).
+           05 STATUT-OUT PIC X.
 
        FD  CLI-OUT-FIC2.
-       01  ENREG-CLI-OUT2 PIC X(12).
+       01  ENREG-CLI-OUT2 PIC X(41).
 
 
        SD  CLI-TMP.
        01  ENREG-CLI-TMP.
-           05 IDCLI-TMP PIC 99.
+           05 IDCLI-TMP PIC 9(5).
            05 NOMCLI-TMP PIC X(5).
            05 PNMCLI-TMP PIC X(5).
+           05 FILLER PIC X(26).
+      *
+       FD  CLI-MODE-FIC.
+       01  ENREG-MODE-DEDUP.
+           05 MODE-DEDUP PIC X.
+      *
+       FD  RUN-LOG-FIC.
+       01  ENREG-RUN-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(14) VALUE "EXO-VI-C-V4".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-CPT-ENREG PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE " /".
+           05 LOG-CPT-ENRDBL PIC ZZZZ9.
       *
        WORKING-STORAGE SECTION.
        77  EOF PIC 9 VALUE 0.
        77  EOFMAX PIC 9 VALUE 0.
-       77  ZON  PIC X(12).
-       77  OLD-IDCLI PIC 99 VALUE 0.
+       77  ZON  PIC X(41).
+       77  OLD-IDCLI PIC 9(5) VALUE 0.
        77  OLD-NOMCLI PIC X(5).
-       77  CPT-ENREG PIC 99 VALUE 0.
-       77  CPT-ENRDBL PIC 99 VALUE 0.
-       77  ID-MAX PIC 99.
+       77  CPT-ENREG PIC 9(5) VALUE 0.
+       77  CPT-ENRDBL PIC 9(5) VALUE 0.
+       77  ID-MAX PIC 9(5).
+       77  MODE-DEDUP-WS PIC X VALUE "3".
+           88 MODE-PREMIER VALUE "1".
+           88 MODE-DERNIER VALUE "2".
+           88 MODE-RENUMEROTE VALUE "3".
+       01  BUF-ENREG-CLIENT.
+           05 IDCLI-BUF PIC 9(5).
+           05 NOMCLI-BUF PIC X(5).
+           05 PNMCLI-BUF PIC X(5).
+           05 ADRESSE-BUF PIC X(15).
+           05 TELEPHONE-BUF PIC X(10).
+           05 STATUT-BUF PIC X.
+       77  PREMIER-TOUR PIC 9 VALUE 1.
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
+       77  WS-CLI-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsIN.txt".
+       77  WS-CLI-OUT-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4.txt".
+       77  WS-CLI-OUT-FIC2-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4-2.txt".
+       77  WS-CLI-MODE-FIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsModeDedup.txt".
+       77  WS-CLI-OUT-FIC-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-CLI-OUT-FIC2-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-SAUVEGARDE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-SAUVEGARDE-STATUT PIC 9(9) COMP-5 VALUE 0.
+       77  WS-DATE-GEN PIC 9(6).
+       77  WS-LONGUEUR-PATH PIC 99.
+       77  WS-LONGUEUR-BASE PIC 99.
+       77  WS-CLI-OUT-FIC-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-CLI-OUT-FIC2-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-SOMME-IDCLI PIC 9(8) VALUE 0.
+       77  TROU-TROUVE PIC 9 VALUE 0.
+       77  TROU-IDX PIC 9(5) VALUE 0.
+       01  TABLE-IDCLI-UTILISE.
+           05 UTILISE-IDCLI PIC 9 OCCURS 99999 VALUE 0.
+       01  ENREG-CLI-TRAILER.
+           05 TR-MARQUE PIC X(2) VALUE "TR".
+           05 TR-CPT PIC 9(5).
+           05 TR-SOMME PIC 9(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT
-           PERFORM TRAIT UNTIL EOF = 1
+           EVALUATE TRUE
+               WHEN MODE-PREMIER
+                   PERFORM TRAIT-PREMIER UNTIL EOF = 1
+               WHEN MODE-DERNIER
+                   PERFORM TRAIT-DERNIER UNTIL EOF = 1
+                   PERFORM FIN-DERNIER
+               WHEN OTHER
+                   PERFORM TRAIT-RENUM UNTIL EOF = 1
+           END-EVALUATE
            PERFORM FIN
            STOP RUN.
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLI_FIC_PATH,
+      * CLI_OUT_FIC_PATH, CLI_OUT_FIC2_PATH et CLI_MODE_FIC_PATH,
+      * sans recompilation.
        INIT.
-           PERFORM RECHERCHE-MAX
+           ACCEPT WS-CLI-FIC-PATH FROM ENVIRONMENT "CLI_FIC_PATH"
+           IF WS-CLI-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsIN.txt" TO WS-CLI-FIC-PATH
+           END-IF
+           ACCEPT WS-CLI-OUT-FIC-PATH FROM ENVIRONMENT
+               "CLI_OUT_FIC_PATH"
+           IF WS-CLI-OUT-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4.txt"
+                   TO WS-CLI-OUT-FIC-PATH
+           END-IF
+           ACCEPT WS-CLI-OUT-FIC2-PATH FROM ENVIRONMENT
+               "CLI_OUT_FIC2_PATH"
+           IF WS-CLI-OUT-FIC2-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4-2.txt"
+                   TO WS-CLI-OUT-FIC2-PATH
+           END-IF
+           ACCEPT WS-CLI-MODE-FIC-PATH FROM ENVIRONMENT
+               "CLI_MODE_FIC_PATH"
+           IF WS-CLI-MODE-FIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsModeDedup.txt"
+                   TO WS-CLI-MODE-FIC-PATH
+           END-IF
+           ACCEPT WS-DATE-GEN FROM DATE
+           PERFORM HORODATE-CLI-OUT-FIC
+           PERFORM HORODATE-CLI-OUT-FIC2
+           PERFORM LIT-MODE-DEDUP
+           IF MODE-RENUMEROTE
+               PERFORM RECHERCHE-MAX
+           END-IF
+           PERFORM SAUVEGARDE-CLI-OUT-FIC
            OPEN INPUT CLI-FIC OUTPUT CLI-OUT-FIC
 
-           READ CLI-FIC
-               AT END MOVE 1 TO EOF
-           END-READ.
-       TRAIT.
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+      * Les fichiers de sortie sont generationnes : on insere la date
+      * du jour (AAMMJJ) avant l'extension, pour garder un historique
+      * de plusieurs jours au lieu d'ecraser la sortie de la veille.
+       HORODATE-CLI-OUT-FIC.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-CLI-OUT-FIC-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-CLI-OUT-FIC-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-CLI-OUT-FIC-STAMPE
+           END-STRING
+           MOVE WS-CLI-OUT-FIC-STAMPE TO WS-CLI-OUT-FIC-PATH.
+
+       HORODATE-CLI-OUT-FIC2.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-CLI-OUT-FIC2-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-CLI-OUT-FIC2-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-CLI-OUT-FIC2-STAMPE
+           END-STRING
+           MOVE WS-CLI-OUT-FIC2-STAMPE TO WS-CLI-OUT-FIC2-PATH.
+
+      * Si le fichier de sortie existe deja, on en conserve une copie
+      * .bak avant qu'il ne soit ecrase (CBL_RENAME_FILE n'est pas
+      * supporte par ce runtime, CBL_COPY_FILE si).
+       SAUVEGARDE-CLI-OUT-FIC.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-OUT-FIC-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-CLI-OUT-FIC-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-CLI-OUT-FIC-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-CLI-OUT-FIC-PATH
+                   WS-CLI-OUT-FIC-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
+       SAUVEGARDE-CLI-OUT-FIC2.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-OUT-FIC2-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-CLI-OUT-FIC2-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-CLI-OUT-FIC2-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-CLI-OUT-FIC2-PATH
+                   WS-CLI-OUT-FIC2-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
+       LIT-MODE-DEDUP.
+           OPEN INPUT CLI-MODE-FIC
+           READ CLI-MODE-FIC
+               AT END MOVE "3" TO MODE-DEDUP-WS
+               NOT AT END MOVE MODE-DEDUP TO MODE-DEDUP-WS
+           END-READ
+           CLOSE CLI-MODE-FIC
+           DISPLAY "Mode de dedoublonnage : " MODE-DEDUP-WS.
+
+      * Mode 1 : on garde le premier enregistrement de chaque IDCLI
+      * et on elimine les doublons suivants (ex V1).
+       TRAIT-PREMIER.
+           IF IDCLI <> OLD-IDCLI
+               THEN
+               MOVE ENREG-CLIENT TO ENREG-CLI-OUT
+               WRITE ENREG-CLI-OUT
+               END-WRITE
+               MOVE IDCLI TO OLD-IDCLI
+               ADD 1 TO CPT-ENREG
+               ADD IDCLI TO WS-SOMME-IDCLI
+           ELSE
+               ADD 1 TO CPT-ENRDBL
+           END-IF
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+      * Mode 2 : on garde le dernier enregistrement de chaque IDCLI
+      * et on elimine les doublons precedents (ex V2).
+       TRAIT-DERNIER.
+           IF PREMIER-TOUR = 1
+               THEN
+               MOVE ENREG-CLIENT TO BUF-ENREG-CLIENT
+               MOVE IDCLI TO OLD-IDCLI
+               MOVE 0 TO PREMIER-TOUR
+           ELSE
+               IF IDCLI = OLD-IDCLI
+                   THEN
+                   MOVE ENREG-CLIENT TO BUF-ENREG-CLIENT
+                   ADD 1 TO CPT-ENRDBL
+               ELSE
+                   MOVE IDCLI-BUF TO IDCLI-OUT
+                   MOVE NOMCLI-BUF TO NOMCLI-OUT
+                   MOVE PNMCLI-BUF TO PNMCLI-OUT
+                   MOVE ADRESSE-BUF TO ADRESSE-OUT
+                   MOVE TELEPHONE-BUF TO TELEPHONE-OUT
+                   MOVE STATUT-BUF TO STATUT-OUT
+                   WRITE ENREG-CLI-OUT
+                   END-WRITE
+                   ADD 1 TO CPT-ENREG
+                   ADD IDCLI-BUF TO WS-SOMME-IDCLI
+                   MOVE ENREG-CLIENT TO BUF-ENREG-CLIENT
+                   MOVE IDCLI TO OLD-IDCLI
+               END-IF
+           END-IF
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+       FIN-DERNIER.
+           MOVE IDCLI-BUF TO IDCLI-OUT
+           MOVE NOMCLI-BUF TO NOMCLI-OUT
+           MOVE PNMCLI-BUF TO PNMCLI-OUT
+           MOVE ADRESSE-BUF TO ADRESSE-OUT
+           MOVE TELEPHONE-BUF TO TELEPHONE-OUT
+           MOVE STATUT-BUF TO STATUT-OUT
+           WRITE ENREG-CLI-OUT
+           END-WRITE
+           ADD 1 TO CPT-ENREG
+           ADD IDCLI-BUF TO WS-SOMME-IDCLI.
+
+      * Mode 3 : comparaison des noms, renumerotation des doublons
+      * (ex V3/V4, logique historique conservee telle quelle).
+       TRAIT-RENUM.
 
            IF IDCLI <> OLD-IDCLI
                THEN
@@ -80,6 +325,7 @@
                MOVE IDCLI TO OLD-IDCLI
                MOVE NOMCLI TO OLD-NOMCLI
                ADD 1 TO CPT-ENREG
+               ADD IDCLI TO WS-SOMME-IDCLI
            END-IF
 
            IF IDCLI = OLD-IDCLI
@@ -87,43 +333,132 @@
       *    Comparaison des noms...
                IF NOMCLI <> OLD-NOMCLI
                    THEN
-                   ADD 1 TO ID-MAX
-                   MOVE ID-MAX TO IDCLI
+                   PERFORM RECHERCHE-TROU
                    MOVE ENREG-CLIENT TO ENREG-CLI-OUT
                WRITE ENREG-CLI-OUT
                END-WRITE
       *         MOVE IDCLI TO OLD-IDCLI
                ADD 1 TO CPT-ENRDBL
+               ADD IDCLI TO WS-SOMME-IDCLI
            END-IF
 
+           PERFORM LECTURE-CLI-FIC-VALIDE.
+
+      * Lecture en ecartant un eventuel enregistrement de controle "TR"
+      * (voir ECRIT-TRAILER ci-dessous) : ClientsIN.txt peut en porter
+      * un quand il a ete reconstitue par EXO-JOB-STREAM a partir d'une
+      * sortie dedoublonnee deja trailee.
+       LECTURE-CLI-FIC-VALIDE.
+           PERFORM LECTURE-CLI-FIC-VALIDE-BOUCLE
+               WITH TEST AFTER
+               UNTIL EOF = 1 OR IDCLI IS NUMERIC.
+       LECTURE-CLI-FIC-VALIDE-BOUCLE.
            READ CLI-FIC INTO ZON
                AT END MOVE 1 TO EOF
            END-READ.
        FIN.
+           PERFORM ECRIT-TRAILER
            CLOSE CLI-FIC CLI-OUT-FIC
+           PERFORM SAUVEGARDE-CLI-OUT-FIC2
            SORT CLI-TMP
            ASCENDING KEY IDCLI-TMP
+           ASCENDING KEY NOMCLI-TMP
            USING CLI-OUT-FIC
            GIVING CLI-OUT-FIC2
 
-           PERFORM DISPLAY-RESULT.
+           PERFORM DISPLAY-RESULT
+           PERFORM ECRIT-RUN-LOG.
+
+      * Enregistrement de controle en fin de fichier de sortie : un
+      * lecteur aval peut verifier le compte et la somme des IDCLI
+      * pour s'assurer que le fichier n'a pas ete tronque en transfert.
+      * Ecrit dans CLI-OUT-FIC avant le tri final ; son IDCLI "TR" non
+      * numerique le place naturellement en derniere position dans
+      * CLI-OUT-FIC2 egalement (tri ascendant).
+       ECRIT-TRAILER.
+           EVALUATE TRUE
+               WHEN MODE-RENUMEROTE
+                   COMPUTE TR-CPT = CPT-ENREG + CPT-ENRDBL
+               WHEN OTHER
+                   MOVE CPT-ENREG TO TR-CPT
+           END-EVALUATE
+           MOVE WS-SOMME-IDCLI TO TR-SOMME
+           WRITE ENREG-CLI-OUT FROM ENREG-CLI-TRAILER
+           END-WRITE.
 
        DISPLAY-RESULT.
            DISPLAY "Nombre d'enregistrements s/doublons: " CPT-ENREG.
            DISPLAY "Nombre d'enregistrements doublons: " CPT-ENRDBL.
 
+       ECRIT-RUN-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE CPT-ENREG TO LOG-CPT-ENREG
+           MOVE CPT-ENRDBL TO LOG-CPT-ENRDBL
+           OPEN EXTEND RUN-LOG-FIC
+           WRITE ENREG-RUN-LOG
+           END-WRITE
+           CLOSE RUN-LOG-FIC.
+
        RECHERCHE-MAX.
            PERFORM INIT-MAX.
            PERFORM TRAIT-MAX UNTIL EOFMAX = 1.
            PERFORM FIN-MAX.
        INIT-MAX.
+           MOVE 0 TO ID-MAX
            OPEN INPUT CLI-FIC.
+      * Meme ecartement qu'en LECTURE-CLI-FIC-VALIDE : un enregistrement
+      * de controle "TR" ne doit pas etre compare a ID-MAX ni indexer
+      * UTILISE-IDCLI.
        TRAIT-MAX.
+           PERFORM LECTURE-CLI-FIC-MAX-BOUCLE
+               WITH TEST AFTER
+               UNTIL EOFMAX = 1 OR IDCLI IS NUMERIC
+           IF EOFMAX = 0
+               THEN
+               IF IDCLI > ID-MAX
+                   THEN
+                   MOVE IDCLI TO ID-MAX
+               END-IF
+               IF IDCLI > 0
+                   THEN
+                   MOVE 1 TO UTILISE-IDCLI(IDCLI)
+               END-IF
+           END-IF.
+       LECTURE-CLI-FIC-MAX-BOUCLE.
            READ CLI-FIC
                AT END MOVE 1 TO EOFMAX
            END-READ.
-               MOVE IDCLI TO ID-MAX.
        FIN-MAX.
            DISPLAY ID-MAX " ID-Max".
            CLOSE CLI-FIC.
+
+      * Recherche du plus petit IDCLI libre entre 1 et ID-MAX (trou
+      * laisse par un IDCLI jamais attribue ou libere dans le fichier
+      * d'origine) ; a defaut de trou, on continue a faire croitre
+      * ID-MAX comme en V3. La table est mise a jour au fil de l'eau
+      * pour qu'un trou ne soit jamais reattribue deux fois dans la
+      * meme execution.
+       RECHERCHE-TROU.
+           MOVE 0 TO TROU-TROUVE
+           MOVE 1 TO TROU-IDX
+           PERFORM RECHERCHE-TROU-BOUCLE
+               UNTIL TROU-IDX > ID-MAX OR TROU-TROUVE = 1
+           IF TROU-TROUVE = 1
+               THEN
+               MOVE TROU-IDX TO IDCLI
+           ELSE
+               ADD 1 TO ID-MAX
+               MOVE ID-MAX TO IDCLI
+           END-IF
+           MOVE 1 TO UTILISE-IDCLI(IDCLI).
+       RECHERCHE-TROU-BOUCLE.
+           IF UTILISE-IDCLI(TROU-IDX) = 0
+               THEN
+               MOVE 1 TO TROU-TROUVE
+           ELSE
+               ADD 1 TO TROU-IDX
+           END-IF.
        END PROGRAM EXO-VI-C-V4.
