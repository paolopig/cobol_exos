@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author: PAOLO PIGNOTTI
+      * Date: 09/08/2026
+      * Objectif : maintenance d'un fichier maitre client keye sur
+      * IDCLI, a partir de transactions explicites Ajout/Changement/
+      * Suppression, au lieu de s'appuyer sur le "le dernier gagne"
+      * d'EXO-VI-C-V2 pour simuler une mise a jour.
+      * ClientsIN.txt lui-meme ne peut pas porter cette cle : c'est le
+      * fichier BRUT lu par EXO-VI-C-V1..V4/EXO-FICHIER-SORT, qui
+      * contient par construction plusieurs enregistrements pour un
+      * meme IDCLI tant que le dedoublonnage n'est pas passe. Le fichier
+      * maitre keye sur IDCLI est donc un fichier distinct,
+      * ClientsMaster.txt, alimente une premiere fois a partir de la
+      * sortie dedoublonnee (ClientsOUTV4-2.txt, cf. EXO-VI-C-V4) si
+      * elle n'existe pas encore, puis maintenu par ce programme au fil
+      * des transactions.
+      * Chaque transaction traitee est tracee dans un journal d'audit
+      * (code transaction, IDCLI, statut applique/rejete).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO-CLI-MAINT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-MASTER-FIC
+               ASSIGN TO WS-CLI-MASTER-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDCLI-MASTER.
+           SELECT CLI-SEED-FIC
+               ASSIGN TO WS-CLI-SEED-PATH.
+           SELECT TRANS-FIC
+               ASSIGN TO WS-TRANS-PATH.
+           SELECT AUDIT-LOG-FIC
+               ASSIGN TO WS-AUDIT-LOG-PATH.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLI-MASTER-FIC.
+       01  ENREG-CLI-MASTER.
+           05 IDCLI-MASTER PIC 9(5).
+           05 NOMCLI-MASTER PIC X(5).
+           05 PNMCLI-MASTER PIC X(5).
+      *
+      * Fichier d'amorcage du maitre : sortie dedoublonnee d'EXO-VI-C-V4
+      * (un enregistrement par IDCLI, plus un enregistrement de controle
+      * "TR" en fin de fichier - voir ECRIT-TRAILER dans EXO-VI-C-V4 -
+      * qui doit etre ignore ici).
+       FD  CLI-SEED-FIC.
+       01  ENREG-CLI-SEED.
+           05 IDCLI-SEED PIC 9(5).
+           05 NOMCLI-SEED PIC X(5).
+           05 PNMCLI-SEED PIC X(5).
+           05 FILLER PIC X(26).
+      *
+      * Une transaction par enregistrement : TRANS-CODE A-jout,
+      * C-hangement ou D-suppression. TRANS-NOMCLI/TRANS-PNMCLI sont
+      * ignores pour une suppression.
+       FD  TRANS-FIC.
+       01  ENREG-TRANS.
+           05 TRANS-CODE PIC X.
+               88 TRANS-AJOUT VALUE "A".
+               88 TRANS-CHANGE VALUE "C".
+               88 TRANS-SUPPR VALUE "D".
+           05 TRANS-IDCLI PIC 9(5).
+           05 TRANS-NOMCLI PIC X(5).
+           05 TRANS-PNMCLI PIC X(5).
+      *
+       FD  AUDIT-LOG-FIC.
+       01  ENREG-AUDIT-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(14) VALUE "EXO-CLI-MAINT".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TRANS-CODE PIC X.
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-IDCLI PIC 9(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-STATUT PIC X(8).
+      *
+       WORKING-STORAGE SECTION.
+       77  EOF-TRANS PIC 9 VALUE 0.
+       77  EOF-CLI-SEED PIC 9 VALUE 0.
+       77  WS-STATUT PIC X(8) VALUE SPACES.
+       77  CPT-APPLIQUE PIC 999 VALUE 0.
+       77  CPT-REJETE PIC 999 VALUE 0.
+       77  CPT-AMORCE PIC 9(5) VALUE 0.
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
+       77  WS-CLI-MASTER-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsMaster.txt".
+       77  WS-CLI-SEED-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4-2.txt".
+       77  WS-TRANS-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsTrans.txt".
+       77  WS-AUDIT-LOG-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsAuditLog.txt".
+       77  WS-AMORCE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-AMORCE-STATUT PIC 9(9) COMP-5 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAIT UNTIL EOF-TRANS = 1
+           PERFORM FIN
+           STOP RUN.
+
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLI_MASTER_PATH,
+      * CLI_SEED_PATH, CLI_TRANS_PATH et CLI_AUDIT_PATH, sans
+      * recompilation. Le maitre est amorce depuis la sortie
+      * dedoublonnee au tout premier lancement, puis conserve tel quel
+      * (l'amorcage n'ecrase jamais un maitre deja existant).
+       INIT.
+           ACCEPT WS-CLI-MASTER-PATH FROM ENVIRONMENT "CLI_MASTER_PATH"
+           IF WS-CLI-MASTER-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsMaster.txt"
+                   TO WS-CLI-MASTER-PATH
+           END-IF
+           ACCEPT WS-CLI-SEED-PATH FROM ENVIRONMENT "CLI_SEED_PATH"
+           IF WS-CLI-SEED-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4-2.txt"
+                   TO WS-CLI-SEED-PATH
+           END-IF
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "CLI_TRANS_PATH"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsTrans.txt" TO WS-TRANS-PATH
+           END-IF
+           ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT "CLI_AUDIT_PATH"
+           IF WS-AUDIT-LOG-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsAuditLog.txt"
+                   TO WS-AUDIT-LOG-PATH
+           END-IF
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CLI-MASTER-PATH
+               WS-AMORCE-BUFFER
+               RETURNING WS-AMORCE-STATUT
+           IF WS-AMORCE-STATUT NOT = 0
+               THEN
+               PERFORM AMORCE-MASTER
+           END-IF
+           OPEN I-O CLI-MASTER-FIC
+           OPEN INPUT TRANS-FIC
+           READ TRANS-FIC
+               AT END MOVE 1 TO EOF-TRANS
+           END-READ.
+
+      * Premier lancement : le maitre n'existe pas encore sur disque,
+      * on le cree en recopiant la sortie dedoublonnee (un IDCLI
+      * distinct par enregistrement) ; le "TR" de controle en fin de
+      * fichier n'est pas numerique et se trouve naturellement ecarte
+      * par le test IS NUMERIC ci-dessous.
+       AMORCE-MASTER.
+           OPEN OUTPUT CLI-MASTER-FIC
+           OPEN INPUT CLI-SEED-FIC
+           READ CLI-SEED-FIC
+               AT END MOVE 1 TO EOF-CLI-SEED
+           END-READ
+           PERFORM AMORCE-MASTER-LECT UNTIL EOF-CLI-SEED = 1
+           CLOSE CLI-SEED-FIC CLI-MASTER-FIC
+           DISPLAY "Maitre amorce depuis " WS-CLI-SEED-PATH
+               " (" CPT-AMORCE " enregistrements)".
+
+       AMORCE-MASTER-LECT.
+           IF IDCLI-SEED IS NUMERIC
+               THEN
+               MOVE IDCLI-SEED TO IDCLI-MASTER
+               MOVE NOMCLI-SEED TO NOMCLI-MASTER
+               MOVE PNMCLI-SEED TO PNMCLI-MASTER
+               WRITE ENREG-CLI-MASTER
+                   INVALID KEY
+                       DISPLAY "Amorcage: IDCLI duplique ignore: "
+                           IDCLI-SEED
+                   NOT INVALID KEY
+                       ADD 1 TO CPT-AMORCE
+               END-WRITE
+           END-IF
+           READ CLI-SEED-FIC
+               AT END MOVE 1 TO EOF-CLI-SEED
+           END-READ.
+
+      * Chaque transaction est appliquee puis tracee individuellement
+      * dans le journal d'audit, qu'elle ait reussi ou non.
+       TRAIT.
+           MOVE SPACES TO WS-STATUT
+           EVALUATE TRUE
+               WHEN TRANS-AJOUT
+                   PERFORM TRAIT-AJOUT
+               WHEN TRANS-CHANGE
+                   PERFORM TRAIT-CHANGE
+               WHEN TRANS-SUPPR
+                   PERFORM TRAIT-SUPPR
+               WHEN OTHER
+                   MOVE "REJETE" TO WS-STATUT
+                   ADD 1 TO CPT-REJETE
+                   DISPLAY "Code transaction inconnu: " TRANS-CODE
+                       " pour IDCLI " TRANS-IDCLI
+           END-EVALUATE
+           PERFORM ECRIT-AUDIT-LOG
+           READ TRANS-FIC
+               AT END MOVE 1 TO EOF-TRANS
+           END-READ.
+
+      * Ajout : rejete si l'IDCLI existe deja dans le fichier maitre.
+       TRAIT-AJOUT.
+           MOVE TRANS-IDCLI TO IDCLI-MASTER
+           MOVE TRANS-NOMCLI TO NOMCLI-MASTER
+           MOVE TRANS-PNMCLI TO PNMCLI-MASTER
+           WRITE ENREG-CLI-MASTER
+               INVALID KEY
+                   MOVE "REJETE" TO WS-STATUT
+                   ADD 1 TO CPT-REJETE
+                   DISPLAY "Ajout rejete, IDCLI deja present: "
+                       TRANS-IDCLI
+               NOT INVALID KEY
+                   MOVE "APPLIQUE" TO WS-STATUT
+                   ADD 1 TO CPT-APPLIQUE
+           END-WRITE.
+
+      * Changement : rejete si l'IDCLI est absent du fichier maitre.
+       TRAIT-CHANGE.
+           MOVE TRANS-IDCLI TO IDCLI-MASTER
+           READ CLI-MASTER-FIC
+               INVALID KEY
+                   MOVE "REJETE" TO WS-STATUT
+                   ADD 1 TO CPT-REJETE
+                   DISPLAY "Modification rejetee, IDCLI inconnu: "
+                       TRANS-IDCLI
+               NOT INVALID KEY
+                   MOVE TRANS-NOMCLI TO NOMCLI-MASTER
+                   MOVE TRANS-PNMCLI TO PNMCLI-MASTER
+                   REWRITE ENREG-CLI-MASTER
+                       INVALID KEY
+                           MOVE "REJETE" TO WS-STATUT
+                           ADD 1 TO CPT-REJETE
+                       NOT INVALID KEY
+                           MOVE "APPLIQUE" TO WS-STATUT
+                           ADD 1 TO CPT-APPLIQUE
+                   END-REWRITE
+           END-READ.
+
+      * Suppression : rejetee si l'IDCLI est absent du fichier maitre.
+       TRAIT-SUPPR.
+           MOVE TRANS-IDCLI TO IDCLI-MASTER
+           DELETE CLI-MASTER-FIC RECORD
+               INVALID KEY
+                   MOVE "REJETE" TO WS-STATUT
+                   ADD 1 TO CPT-REJETE
+                   DISPLAY "Suppression rejetee, IDCLI inconnu: "
+                       TRANS-IDCLI
+               NOT INVALID KEY
+                   MOVE "APPLIQUE" TO WS-STATUT
+                   ADD 1 TO CPT-APPLIQUE
+           END-DELETE.
+
+       ECRIT-AUDIT-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE TRANS-CODE TO LOG-TRANS-CODE
+           MOVE TRANS-IDCLI TO LOG-IDCLI
+           MOVE WS-STATUT TO LOG-STATUT
+           OPEN EXTEND AUDIT-LOG-FIC
+           WRITE ENREG-AUDIT-LOG
+           END-WRITE
+           CLOSE AUDIT-LOG-FIC.
+
+       FIN.
+           DISPLAY "Transactions appliquees: " CPT-APPLIQUE
+           DISPLAY "Transactions rejetees: " CPT-REJETE
+           CLOSE CLI-MASTER-FIC TRANS-FIC.
+
+       END PROGRAM EXO-CLI-MAINT.
