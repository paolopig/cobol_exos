@@ -5,25 +5,64 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIFIC
-               ASSIGN TO "C:\Users\Cobol\Clients.txt".
+               ASSIGN TO WS-CLIFIC-PATH.
            SELECT CLIH
-               ASSIGN TO "C:\Users\Cobol\ClientsHommes.txt".
+               ASSIGN TO WS-CLIH-PATH.
            SELECT CLIF
-               ASSIGN TO "C:\Users\Cobol\ClientsFemmes.txt".
+               ASSIGN TO WS-CLIF-PATH.
+           SELECT CLIA
+               ASSIGN TO WS-CLIA-PATH.
+           SELECT RUN-LOG-FIC
+               ASSIGN TO "C:\Users\Cobol\RunLog.txt".
+           SELECT STATS-FIC
+               ASSIGN TO "C:\Users\Cobol\StatsSexe.txt".
       *
        DATA DIVISION.
        FILE SECTION.
        FD  CLIFIC.
        01  ENREG-CLIENT.
+           05 IDCLI PIC 99.
            05 NOM PIC X(5).
            05 PRENOM PIC X(5).
            05 SEXE PIC X.
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
+               88 STATUT-ACTIF VALUE "A".
+               88 STATUT-INACTIF VALUE "I".
       *
        FD  CLIH.
-       01  ENREG-H PIC X(11).
+       01  ENREG-H PIC X(39).
       *
        FD  CLIF.
-       01  ENREG-F PIC X(11).
+       01  ENREG-F PIC X(39).
+      *
+       FD  CLIA.
+       01  ENREG-A PIC X(39).
+      *
+       FD  RUN-LOG-FIC.
+       01  ENREG-RUN-LOG.
+           05 LOG-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-PROGRAMME PIC X(10) VALUE "EXO10".
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-HOMME PIC Z9.
+           05 FILLER PIC X(2) VALUE " /".
+           05 LOG-FEMME PIC Z9.
+           05 FILLER PIC X(2) VALUE " /".
+           05 LOG-NEUTRE PIC Z9.
+      *
+       FD  STATS-FIC.
+       01  ENREG-STATS.
+           05 STATS-DATE PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 STATS-HOMME PIC 99.
+           05 FILLER PIC X VALUE SPACE.
+           05 STATS-FEMME PIC 99.
+           05 FILLER PIC X VALUE SPACE.
+           05 STATS-NEUTRE PIC 99.
       *
        WORKING-STORAGE SECTION.
        77  HOMME PIC 99.
@@ -33,26 +72,67 @@
        77  FEMMEECRAN PIC ZZ.
        77  NEUTREECRAN PIC ZZ.
        77  EOF  PIC 9 VALUE 0.
-       77  ZON PIC X(11).
+       77  ZON PIC X(39).
+       77  CPT-LUS PIC 99 VALUE 0.
+       77  CPT-TOTAL PIC 99 VALUE 0.
+       77  CPT-INVALIDES PIC 99 VALUE 0.
+       77  WS-DATE PIC 9(6).
+       77  WS-TIME PIC 9(8).
+       77  WS-CLIFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\Clients.txt".
+       77  WS-CLIH-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsHommes.txt".
+       77  WS-CLIF-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsFemmes.txt".
+       77  WS-CLIA-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsAutres.txt".
       *
        PROCEDURE DIVISION.
       *
        MAIN-PROCEDURE.
            PERFORM INIT
-           PERFORM TRAIT UNTIL EOF = 1
+           PERFORM TRAIT THRU TRAIT-LIRE-SUIVANT UNTIL EOF = 1
            PERFORM FIN
            STOP RUN.
 
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CLIFIC_PATH,
+      * CLIH_PATH, CLIF_PATH et CLIA_PATH, sans recompilation.
        INIT.
+           ACCEPT WS-CLIFIC-PATH FROM ENVIRONMENT "CLIFIC_PATH"
+           IF WS-CLIFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\Clients.txt" TO WS-CLIFIC-PATH
+           END-IF
+           ACCEPT WS-CLIH-PATH FROM ENVIRONMENT "CLIH_PATH"
+           IF WS-CLIH-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsHommes.txt" TO WS-CLIH-PATH
+           END-IF
+           ACCEPT WS-CLIF-PATH FROM ENVIRONMENT "CLIF_PATH"
+           IF WS-CLIF-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsFemmes.txt" TO WS-CLIF-PATH
+           END-IF
+           ACCEPT WS-CLIA-PATH FROM ENVIRONMENT "CLIA_PATH"
+           IF WS-CLIA-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsAutres.txt" TO WS-CLIA-PATH
+           END-IF
            OPEN INPUT CLIFIC
            OPEN OUTPUT CLIH
            OPEN OUTPUT CLIF
+           OPEN OUTPUT CLIA
            READ CLIFIC INTO ZON
                AT END MOVE 1 TO EOF
            END-READ.
 
        TRAIT.
            DISPLAY ENREG-CLIENT " **** "
+           ADD 1 TO CPT-LUS
+           IF IDCLI IS NOT NUMERIC
+               THEN
+               DISPLAY "ATTENTION: IDCLI non numerique ignore: "
+                   ENREG-CLIENT
+               ADD 1 TO CPT-INVALIDES
+               GO TO TRAIT-LIRE-SUIVANT
+           END-IF
            EVALUATE SEXE
                WHEN "M"
       *            MOVE ENREG-CLIENT TO ENREG-H
@@ -65,16 +145,22 @@
                    END-WRITE
                    ADD 1 TO FEMME
                WHEN OTHER
+      *            MOVE ENREG-CLIENT TO ENREG-A
+                   WRITE ENREG-A FROM ZON
+                   END-WRITE
                    ADD 1 TO NEUTRE
                END-EVALUATE.
 
+       TRAIT-LIRE-SUIVANT.
            READ CLIFIC  INTO ZON
                AT END MOVE 1 TO EOF
            END-READ.
 
        FIN.
            PERFORM DISPLAY-RESULT
-           CLOSE CLIFIC CLIH CLIF.
+           PERFORM ECRIT-RUN-LOG
+           PERFORM ECRIT-STATS
+           CLOSE CLIFIC CLIH CLIF CLIA.
 
 
        DISPLAY-RESULT.
@@ -87,5 +173,41 @@
            DISPLAY "|   " HOMMEECRAN  "   |   "
            FEMMEECRAN "    |  " NEUTREECRAN.
 
+           COMPUTE CPT-TOTAL = HOMME + FEMME + NEUTRE
+           DISPLAY "Enregistrements lus   : " CPT-LUS.
+           DISPLAY "Enregistrements totaux: " CPT-TOTAL.
+           IF CPT-TOTAL + CPT-INVALIDES NOT = CPT-LUS
+               THEN
+               DISPLAY "ATTENTION: ecart entre lus et comptes !"
+           END-IF.
+           IF CPT-INVALIDES NOT = 0
+               THEN
+               DISPLAY "Enregistrements IDCLI invalides: " CPT-INVALIDES
+           END-IF.
+
+       ECRIT-RUN-LOG.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO LOG-DATE
+           MOVE WS-TIME TO LOG-TIME
+           MOVE HOMME TO LOG-HOMME
+           MOVE FEMME TO LOG-FEMME
+           MOVE NEUTRE TO LOG-NEUTRE
+           OPEN EXTEND RUN-LOG-FIC
+           WRITE ENREG-RUN-LOG
+           END-WRITE
+           CLOSE RUN-LOG-FIC.
+
+      * Historique des totaux Hommes/Femmes/Neutre, une ligne par
+      * execution, pour pouvoir suivre l'evolution dans le temps.
+       ECRIT-STATS.
+           MOVE WS-DATE TO STATS-DATE
+           MOVE HOMME TO STATS-HOMME
+           MOVE FEMME TO STATS-FEMME
+           MOVE NEUTRE TO STATS-NEUTRE
+           OPEN EXTEND STATS-FIC
+           WRITE ENREG-STATS
+           END-WRITE
+           CLOSE STATS-FIC.
 
        END PROGRAM EXO10.
