@@ -5,7 +5,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIFIC
-                ASSIGN TO "C:\Users\Cobol\Clients2.txt".
+                ASSIGN TO WS-CLIFIC-PATH.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -14,30 +14,61 @@
            05 NOM PIC X(5).
            05 PRENOM PIC X(5).
            05 SEXE PIC X.
+           05 ADRESSE PIC X(15).
+           05 TELEPHONE PIC X(10).
+           05 STATUT PIC X.
+               88 STATUT-ACTIF VALUE "A".
+               88 STATUT-INACTIF VALUE "I".
       *
        WORKING-STORAGE SECTION.
        01  SORTIR PIC 9 VALUE 0.
+       77  WS-CLIFIC-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\Clients2.txt".
 
        PROCEDURE DIVISION.
 
+      * Le chemin par defaut ci-dessus peut etre surcharge a
+      * l'execution via la variable d'environnement CLIFIC2_PATH,
+      * sans recompilation.
        DEBUT.
-           OPEN OUTPUT CLIFIC
+           ACCEPT WS-CLIFIC-PATH FROM ENVIRONMENT "CLIFIC2_PATH"
+           IF WS-CLIFIC-PATH = SPACES
+               MOVE "C:\Users\Cobol\Clients2.txt" TO WS-CLIFIC-PATH
+           END-IF
+           OPEN EXTEND CLIFIC
            PERFORM WRITE-CLIENT UNTIL SORTIR = 1
            PERFORM CLOSE-FIC
            STOP RUN.
        WRITE-CLIENT.
+           MOVE SPACES TO SEXE
            DISPLAY "Saisir le Nom : "
            ACCEPT NOM.
            DISPLAY "Saisir le Prenom : "
            ACCEPT PRENOM.
-           DISPLAY "Saisir le Sexe : "
-           ACCEPT SEXE.
+           PERFORM SAISIE-SEXE UNTIL SEXE = "M" OR SEXE = "F"
+           DISPLAY "Saisir l'Adresse : "
+           ACCEPT ADRESSE.
+           DISPLAY "Saisir le Telephone : "
+           ACCEPT TELEPHONE.
+           DISPLAY "Saisir le Statut (A-actif/I-inactif) : "
+           ACCEPT STATUT.
 
            WRITE ENREG-CLIENT
            END-WRITE
 
            DISPLAY "Sortir ? 0-non / 1-oui : "
            ACCEPT SORTIR.
+
+      * SEXE est verifie a la saisie (M ou F uniquement) pour que les
+      * programmes avals (EXO09/EXO10/EXO99) n'aient plus a tout ce
+      * qui n'est ni M ni F dans NEUTRE.
+       SAISIE-SEXE.
+           DISPLAY "Saisir le Sexe (M/F) : "
+           ACCEPT SEXE
+           IF SEXE NOT = "M" AND SEXE NOT = "F"
+               THEN
+               DISPLAY "ERREUR: Sexe invalide, saisir M ou F."
+           END-IF.
        CLOSE-FIC.
            CLOSE CLIFIC.
 
