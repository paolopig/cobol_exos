@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: PAOLO PIGNOTTI
+      * Date: 09/08/2026
+      * Objectif : consultation ponctuelle d'un client du fichier
+      * maitre final (ClientsOUTV4-2.txt) par IDCLI, sans avoir a
+      * relancer toute la chaine de dedoublonnage/tri pour verifier un
+      * seul enregistrement.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO-CLI-LOOKUP.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-MASTER-FIC
+               ASSIGN TO WS-CLI-MASTER-PATH.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLI-MASTER-FIC.
+       01  ENREG-CLI-MASTER.
+           05 IDCLI-MASTER PIC 9(5).
+           05 NOMCLI-MASTER PIC X(5).
+           05 PNMCLI-MASTER PIC X(5).
+      *
+       WORKING-STORAGE SECTION.
+       77  EOF PIC 9 VALUE 0.
+       77  WS-IDCLI-RECHERCHE PIC 9(5).
+       77  WS-TROUVE PIC 9 VALUE 0.
+       77  WS-CONTINUER PIC 9 VALUE 1.
+       77  WS-CLI-MASTER-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsOUTV4-2.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM RECHERCHE UNTIL WS-CONTINUER = 0
+           STOP RUN.
+
+      * Le chemin par defaut ci-dessus peut etre surcharge a
+      * l'execution via la variable d'environnement CLI_MASTER_PATH,
+      * sans recompilation (pour pointer vers un autre fichier maitre,
+      * par exemple une sortie horodatee d'EXO-VI-C-V4).
+       INIT.
+           ACCEPT WS-CLI-MASTER-PATH FROM ENVIRONMENT "CLI_MASTER_PATH"
+           IF WS-CLI-MASTER-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsOUTV4-2.txt"
+                   TO WS-CLI-MASTER-PATH
+           END-IF.
+
+       RECHERCHE.
+           DISPLAY "IDCLI recherche : "
+           ACCEPT WS-IDCLI-RECHERCHE
+           PERFORM LECTURE-FIC
+           IF WS-TROUVE = 0
+               THEN
+               DISPLAY "Client " WS-IDCLI-RECHERCHE " introuvable."
+           END-IF
+           DISPLAY "Rechercher un autre client ? 0-non / 1-oui : "
+           ACCEPT WS-CONTINUER.
+
+      * Parcours sequentiel du fichier maitre jusqu'a trouver l'IDCLI
+      * demande ou atteindre la fin. IDCLI-MASTER IS NUMERIC ecarte
+      * l'enregistrement de controle (marque "TR", voir ECRIT-TRAILER
+      * dans EXO-VI-C-Vx) qui termine le fichier.
+       LECTURE-FIC.
+           MOVE 0 TO WS-TROUVE
+           MOVE 0 TO EOF
+           OPEN INPUT CLI-MASTER-FIC
+           PERFORM LECTURE-FIC-LIGNE UNTIL EOF = 1 OR WS-TROUVE = 1
+           CLOSE CLI-MASTER-FIC.
+
+       LECTURE-FIC-LIGNE.
+           READ CLI-MASTER-FIC
+               AT END MOVE 1 TO EOF
+           END-READ
+           IF EOF = 0
+               THEN
+               IF IDCLI-MASTER IS NUMERIC
+                   AND IDCLI-MASTER = WS-IDCLI-RECHERCHE
+                   THEN
+                   MOVE 1 TO WS-TROUVE
+                   DISPLAY "IDCLI  : " IDCLI-MASTER
+                   DISPLAY "NOM    : " NOMCLI-MASTER
+                   DISPLAY "PRENOM : " PNMCLI-MASTER
+               END-IF
+           END-IF.
+
+       END PROGRAM EXO-CLI-LOOKUP.
