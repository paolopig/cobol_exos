@@ -9,9 +9,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FIC-A-TRIER
-               ASSIGN TO "C:\Users\Cobol\BubblesortATrier.txt".
+               ASSIGN TO WS-FIC-A-TRIER-PATH.
            SELECT FIC-TRIE
-               ASSIGN TO "C:\Users\Cobol\BubblesortTrie2.txt".
+               ASSIGN TO WS-FIC-TRIE-PATH.
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-A-TRIER.
@@ -35,6 +35,20 @@
 
        77  CPT-PASSAGES PIC 999 VALUE 0.
        77  EOF  PIC 9 VALUE 0.
+       77  SENS-TRI PIC X VALUE "A".
+           88 SENS-TRI-ASC VALUE "A".
+           88 SENS-TRI-DESC VALUE "D".
+       77  WS-FIC-A-TRIER-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\BubblesortATrier.txt".
+       77  WS-FIC-TRIE-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\BubblesortTrie2.txt".
+       77  WS-DATE-GEN PIC 9(6).
+       77  WS-LONGUEUR-PATH PIC 99 VALUE 0.
+       77  WS-LONGUEUR-BASE PIC 99.
+       77  WS-FIC-TRIE-STAMPE PIC X(60) VALUE SPACES.
+       77  WS-FIC-TRIE-BAK-PATH PIC X(64) VALUE SPACES.
+       77  WS-SAUVEGARDE-BUFFER PIC X(36) VALUE SPACES.
+       77  WS-SAUVEGARDE-STATUT PIC 9(9) COMP-5 VALUE 0.
 
 
        PROCEDURE DIVISION.
@@ -44,7 +58,31 @@
            PERFORM TRAIT UNTIL EOF = 1
            PERFORM FIN.
            STOP RUN.
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement FIC_A_TRIER_PATH
+      * et FIC_TRIE_PATH, sans recompilation.
        INIT.
+           ACCEPT WS-FIC-A-TRIER-PATH FROM ENVIRONMENT
+               "FIC_A_TRIER_PATH"
+           IF WS-FIC-A-TRIER-PATH = SPACES
+               MOVE "C:\Users\Cobol\BubblesortATrier.txt"
+                   TO WS-FIC-A-TRIER-PATH
+           END-IF
+           ACCEPT WS-FIC-TRIE-PATH FROM ENVIRONMENT "FIC_TRIE_PATH"
+           IF WS-FIC-TRIE-PATH = SPACES
+               MOVE "C:\Users\Cobol\BubblesortTrie2.txt"
+                   TO WS-FIC-TRIE-PATH
+           END-IF
+           DISPLAY "Trier ID-EMPL croissant (A) ou decroissant (D) - "
+               "defaut A : "
+           ACCEPT SENS-TRI
+           IF NOT SENS-TRI-DESC
+               THEN
+               MOVE "A" TO SENS-TRI
+           END-IF
+           ACCEPT WS-DATE-GEN FROM DATE
+           PERFORM HORODATE-FIC-TRIE
+           PERFORM SAUVEGARDE-FIC-TRIE
            OPEN INPUT FIC-A-TRIER OUTPUT FIC-TRIE
 
            READ FIC-A-TRIER INTO ZON
@@ -57,8 +95,44 @@
                AT END MOVE 1 TO EOF
            END-READ.
 
+      * Le fichier trie est generationne : on insere la date du jour
+      * (AAMMJJ) avant l'extension, pour garder un historique de
+      * plusieurs jours au lieu d'ecraser le resultat de la veille.
+       HORODATE-FIC-TRIE.
+           MOVE 0 TO WS-LONGUEUR-PATH
+           INSPECT WS-FIC-TRIE-PATH TALLYING WS-LONGUEUR-PATH
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-LONGUEUR-BASE = WS-LONGUEUR-PATH - 4
+           STRING WS-FIC-TRIE-PATH(1:WS-LONGUEUR-BASE)
+                   DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-DATE-GEN DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-FIC-TRIE-STAMPE
+           END-STRING
+           MOVE WS-FIC-TRIE-STAMPE TO WS-FIC-TRIE-PATH.
+
+      * Si un fichier trie du meme jour existe deja (second lancement
+      * dans la journee), on le sauvegarde en .bak avant de l'ecraser,
+      * comme dans EXO-VI-C-V4.
+       SAUVEGARDE-FIC-TRIE.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-FIC-TRIE-PATH
+               WS-SAUVEGARDE-BUFFER
+               RETURNING WS-SAUVEGARDE-STATUT
+           IF WS-SAUVEGARDE-STATUT = 0
+               THEN
+               STRING WS-FIC-TRIE-PATH DELIMITED BY SPACE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-FIC-TRIE-BAK-PATH
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-FIC-TRIE-PATH
+                   WS-FIC-TRIE-BAK-PATH
+                   RETURNING WS-SAUVEGARDE-STATUT
+           END-IF.
+
        TRAIT.
-           IF ID-EMPL-TMP < ID-EMPL
+           IF (SENS-TRI-ASC AND ID-EMPL-TMP < ID-EMPL)
+               OR (SENS-TRI-DESC AND ID-EMPL-TMP > ID-EMPL)
                THEN
                MOVE ID-EMPL-TMP TO ID-EMPL-TRI
                MOVE NOM-EMPL-TMP TO NOM-EMPL-TRI
