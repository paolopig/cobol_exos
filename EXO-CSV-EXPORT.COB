@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: PAOLO PIGNOTTI
+      * Date: 09/08/2026
+      * Objectif : exporter au format CSV un fichier client a
+      * enregistrements fixes IDCLI(5)/NOMCLI(5)/PNMCLI(5), tel que
+      * ClientsTries.txt (EXO-FICHIER-SORT) ou ClientsOUTV4-2.txt
+      * (EXO-VI-C-V4).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO-CSV-EXPORT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-IN-FIC
+               ASSIGN TO WS-CLI-IN-PATH.
+           SELECT CLI-CSV-FIC
+               ASSIGN TO WS-CLI-CSV-PATH.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLI-IN-FIC.
+       01  ENREG-CLI-IN.
+           05 IDCLI-IN PIC 9(5).
+           05 NOMCLI-IN PIC X(5).
+           05 PNMCLI-IN PIC X(5).
+           05 FILLER PIC X(26).
+      *
+       FD  CLI-CSV-FIC.
+       01  ENREG-CSV PIC X(23).
+      *
+       WORKING-STORAGE SECTION.
+       77  EOF PIC 9 VALUE 0.
+       77  CPT-ENREG PIC 999 VALUE 0.
+       77  WS-CLI-IN-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsTries.txt".
+       77  WS-CLI-CSV-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ClientsTries.csv".
+      *
+       01  LIGNE-CSV.
+           05 LIGNE-CSV-ID PIC ZZZZ9.
+           05 FILLER PIC X VALUE ",".
+           05 LIGNE-CSV-NOM PIC X(5).
+           05 FILLER PIC X VALUE ",".
+           05 LIGNE-CSV-PNM PIC X(5).
+           05 FILLER PIC X(6) VALUE SPACES.
+      *
+       01  LIGNE-ENTETE PIC X(20) VALUE "IDCLI,NOMCLI,PNMCLI".
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAIT UNTIL EOF = 1
+           PERFORM FIN
+           STOP RUN.
+
+      * Les chemins par defaut ci-dessus peuvent etre surcharges a
+      * l'execution via les variables d'environnement CSV_IN_PATH et
+      * CSV_OUT_PATH, sans recompilation.
+       INIT.
+           ACCEPT WS-CLI-IN-PATH FROM ENVIRONMENT "CSV_IN_PATH"
+           IF WS-CLI-IN-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsTries.txt" TO WS-CLI-IN-PATH
+           END-IF
+           ACCEPT WS-CLI-CSV-PATH FROM ENVIRONMENT "CSV_OUT_PATH"
+           IF WS-CLI-CSV-PATH = SPACES
+               MOVE "C:\Users\Cobol\ClientsTries.csv" TO WS-CLI-CSV-PATH
+           END-IF
+           OPEN INPUT CLI-IN-FIC
+           OPEN OUTPUT CLI-CSV-FIC
+           WRITE ENREG-CSV FROM LIGNE-ENTETE
+           END-WRITE
+           READ CLI-IN-FIC
+               AT END MOVE 1 TO EOF
+           END-READ.
+
+      * IDCLI-IN IS NUMERIC ecarte l'enregistrement de controle "TR"
+      * (voir ECRIT-TRAILER dans EXO-VI-C-Vx/EXO-FICHIER-SORT) qui
+      * termine ClientsTries.txt/ClientsOUTV4-2.txt.
+       TRAIT.
+           IF IDCLI-IN IS NUMERIC
+               THEN
+               MOVE IDCLI-IN TO LIGNE-CSV-ID
+               MOVE NOMCLI-IN TO LIGNE-CSV-NOM
+               MOVE PNMCLI-IN TO LIGNE-CSV-PNM
+               WRITE ENREG-CSV FROM LIGNE-CSV
+               END-WRITE
+               ADD 1 TO CPT-ENREG
+           END-IF
+           READ CLI-IN-FIC
+               AT END MOVE 1 TO EOF
+           END-READ.
+
+       FIN.
+           DISPLAY "Enregistrements exportes en CSV: " CPT-ENREG.
+           CLOSE CLI-IN-FIC CLI-CSV-FIC.
+
+       END PROGRAM EXO-CSV-EXPORT.
