@@ -4,19 +4,42 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXO-VI-G.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTAT-FIC ASSIGN TO WS-RESULTAT-PATH.
        DATA DIVISION.
        FILE SECTION.
+       FD  RESULTAT-FIC.
+       01  ENREG-RESULTAT.
+           05 SIGNE-RESULTAT-OUT PIC X.
+           05 RESULTAT-OUT OCCURS 10 PIC 9.
+
        WORKING-STORAGE SECTION.
        01  CHAINE-X.
-           05 ELEM-X OCCURS 5 PIC 9.
+           05 ELEM-X OCCURS 9 PIC 9.
+       01  CHAINE-X-NUM REDEFINES CHAINE-X PIC 9(9).
 .      01  CHAINE-Y.
-           05 ELEM-Y OCCURS 5 PIC 9.
+           05 ELEM-Y OCCURS 9 PIC 9.
+       01  CHAINE-Y-NUM REDEFINES CHAINE-Y PIC 9(9).
        01  RESULTAT.
            05 RSLT-NUM OCCURS 10 PIC 9.
+       01  RESULTAT-NUM REDEFINES RESULTAT PIC 9(10).
+       77  SIGNE-X PIC X VALUE "+".
+           88 SIGNE-X-POSITIF VALUE "+".
+           88 SIGNE-X-NEGATIF VALUE "-".
+       77  SIGNE-Y PIC X VALUE "+".
+           88 SIGNE-Y-POSITIF VALUE "+".
+           88 SIGNE-Y-NEGATIF VALUE "-".
+       77  SIGNE-RESULTAT PIC X VALUE "+".
+       77  CMPT-COPIE PIC 99 VALUE 0.
        01  RES-PART.
            05 RES-PT-NUMERIQUE OCCURS 10 PIC 9.
        77  CMPT-X PIC 99 VALUE 1.
        77  CMPT-Y PIC 99 VALUE 1.
+       77  LONG-X PIC 9 VALUE 5.
+       77  LONG-Y PIC 9 VALUE 5.
+       77  OFFSET-LIGNE PIC 99 VALUE 0.
        77  CMPT-LIGNE PIC 99 VALUE 0.
        77  NB-PASS PIC 999 VALUE 0.
        77  RESTE-CPT10 PIC 9.
@@ -27,6 +50,12 @@
        77  ZON PIC 99.
        01  ZON2.
            05 ZONP OCCURS 2 PIC 9.
+       77  WS-RESULTAT-PATH PIC X(60)
+           VALUE "C:\Users\Cobol\ResultatMultiplicationGV2.txt".
+       77  WS-DECALAGE-X PIC 9 VALUE 0.
+       77  WS-DECALAGE-Y PIC 9 VALUE 0.
+       01  WS-CHAINE-X-TMP PIC X(9) VALUE SPACES.
+       01  WS-CHAINE-Y-TMP PIC X(9) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -34,26 +63,108 @@
            PERFORM TRAIT UNTIL CMPT-Y = 0
            PERFORM FIN
            STOP RUN.
+      * Le chemin par defaut ci-dessus peut etre surcharge a
+      * l'execution via la variable d'environnement RESULTAT_PATH,
+      * sans recompilation.
        INIT.
-      *>      MOVE "000000999999999999" TO CHAINE-X
-      *>      MOVE "00000000009999999" TO CHAINE-Y
-           MOVE "00999" TO CHAINE-X
-           MOVE "00099" TO CHAINE-Y
-           MOVE 5 TO CMPT-X.
-           MOVE 5 TO CMPT-Y.
+           ACCEPT WS-RESULTAT-PATH FROM ENVIRONMENT "RESULTAT_PATH"
+           IF WS-RESULTAT-PATH = SPACES
+               MOVE "C:\Users\Cobol\ResultatMultiplicationGV2.txt"
+                   TO WS-RESULTAT-PATH
+           END-IF
+           DISPLAY "Nombre de chiffres de X (1-9) : "
+           ACCEPT LONG-X
+           DISPLAY "Valeur de X : "
+           ACCEPT CHAINE-X-NUM
+           DISPLAY "Signe de X (+/-) : "
+           ACCEPT SIGNE-X
+           DISPLAY "Nombre de chiffres de Y (1-9) : "
+           ACCEPT LONG-Y
+           DISPLAY "Valeur de Y : "
+           ACCEPT CHAINE-Y-NUM
+           DISPLAY "Signe de Y (+/-) : "
+           ACCEPT SIGNE-Y
+           IF LONG-X + LONG-Y > 10
+               THEN
+               DISPLAY "ERREUR: total de chiffres > capacite RESULTAT"
+               STOP RUN
+           END-IF
+           PERFORM REPACK-CHAINE-X
+           PERFORM REPACK-CHAINE-Y
+           COMPUTE OFFSET-LIGNE = 10 - LONG-X - LONG-Y
+           MOVE LONG-X TO CMPT-X.
+           MOVE LONG-Y TO CMPT-Y.
+
+      * ACCEPT dans un champ numerique (CHAINE-X-NUM PIC 9(9)) cadre a
+      * droite et complete de zeros a gauche : les chiffres saisis se
+      * retrouvent dans les LONG-X derniers octets de CHAINE-X, pas dans
+      * les LONG-X premiers que PROCEDURE2/TRAIT2 indexent via
+      * ELEM-X(1..LONG-X). On les rapatrie donc en tete.
+       REPACK-CHAINE-X.
+           COMPUTE WS-DECALAGE-X = 10 - LONG-X
+           MOVE CHAINE-X(WS-DECALAGE-X : LONG-X)
+               TO WS-CHAINE-X-TMP(1 : LONG-X)
+           MOVE WS-CHAINE-X-TMP(1 : LONG-X) TO CHAINE-X(1 : LONG-X).
+
+       REPACK-CHAINE-Y.
+           COMPUTE WS-DECALAGE-Y = 10 - LONG-Y
+           MOVE CHAINE-Y(WS-DECALAGE-Y : LONG-Y)
+               TO WS-CHAINE-Y-TMP(1 : LONG-Y)
+           MOVE WS-CHAINE-Y-TMP(1 : LONG-Y) TO CHAINE-Y(1 : LONG-Y).
+
        TRAIT.
 
            PERFORM PROCEDURE2.
       *     SUBTRACT 1 FROM CMPT-Y .
        FIN.
+           PERFORM CALCUL-SIGNE-RESULTAT
+           DISPLAY "Signe : " SIGNE-RESULTAT
            DISPLAY RESULTAT.
+           PERFORM ECRIT-RESULTAT.
+
+      * Le resultat n'est negatif que si les deux operandes sont de
+      * signe different - et jamais pour un resultat nul.
+       CALCUL-SIGNE-RESULTAT.
+           MOVE "+" TO SIGNE-RESULTAT
+           IF SIGNE-X-NEGATIF AND SIGNE-Y-POSITIF
+               THEN
+               MOVE "-" TO SIGNE-RESULTAT
+           END-IF
+           IF SIGNE-X-POSITIF AND SIGNE-Y-NEGATIF
+               THEN
+               MOVE "-" TO SIGNE-RESULTAT
+           END-IF
+           IF RESULTAT-NUM = 0
+               THEN
+               MOVE "+" TO SIGNE-RESULTAT
+           END-IF.
+
+      * Ecriture du produit final dans un fichier, en plus de l'affi-
+      * chage console, pour qu'un autre programme puisse le reprendre
+      * sans ressaisie.
+       ECRIT-RESULTAT.
+           OPEN OUTPUT RESULTAT-FIC
+           MOVE SIGNE-RESULTAT TO SIGNE-RESULTAT-OUT
+           MOVE 1 TO CMPT-COPIE
+           PERFORM COPIE-RESULTAT-LIGNE UNTIL CMPT-COPIE > 10
+           WRITE ENREG-RESULTAT
+           END-WRITE
+           CLOSE RESULTAT-FIC.
+
+      * Recopie chiffre par chiffre vers l'enregistrement de sortie :
+      * RESULTAT-OUT n'est plus au meme niveau que SIGNE-RESULTAT-OUT
+      * dans ENREG-RESULTAT, un MOVE de groupe direct decalerait les
+      * chiffres d'un octet.
+       COPIE-RESULTAT-LIGNE.
+           MOVE RSLT-NUM(CMPT-COPIE) TO RESULTAT-OUT(CMPT-COPIE)
+           ADD 1 TO CMPT-COPIE.
 
        PROCEDURE2.
            PERFORM INIT2
            PERFORM TRAIT2 UNTIL CMPT-X = 0
            PERFORM FIN2.
        INIT2.
-           MOVE 5 TO CMPT-X.
+           MOVE LONG-X TO CMPT-X.
        TRAIT2.
       *     MOVE 0 TO RESTE-A-REPORTER
            MOVE 0 TO SOMME-ZON
@@ -61,7 +172,7 @@
            COMPUTE ZON =  ELEM-Y(CMPT-Y) * ELEM-X(CMPT-X)
            MOVE ZON TO ZON2
 
-           ADD CMPT-X TO CMPT-Y GIVING CMPT-LIGNE
+           COMPUTE CMPT-LIGNE = OFFSET-LIGNE + CMPT-X + CMPT-Y
 
 
            ADD RSLT-NUM(CMPT-LIGNE) TO SOMME-ZON
